@@ -1,27 +1,71 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "APRENDIENDO COBOL48".
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  Added an option to print the complete times-table
+      *             wall chart (every NUMERO 1 through 12) to a print
+      *             file with page headers, one page per NUMERO, so
+      *             trainees get the full chart without re-running the
+      *             program twelve times by hand.
+      * 2026-08-08  NUMERO now goes through the shared numeric input
+      *             check before use, so a mistyped letter gets a
+      *             re-prompt instead of an abend.
+      * 2026-08-08  The wall-chart page heading is now built with the
+      *             shared RPTHDR copybook instead of its own ad hoc
+      *             STRING.
+      * 2026-08-09  RPTHDR-LINEA-2 is now written under RPTHDR-LINEA-1
+      *             at every heading point, matching what
+      *             GENERAR-ENCABEZADO-RPT actually builds.
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLA-CHART ASSIGN TO "CHART48"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TABLA-CHART.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TABLA-CHART.
+       01  LINEA-CHART PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  NUMERO PIC 99.
        01  MULTIPLICADOR PIC 999.
        01  PRODUCTO PIC 9999.
+       01  FS-TABLA-CHART PIC XX.
+       01  OPCION-CHART PIC A.
+           88  IMPRIMIR-CHART VALUE "S".
+           COPY NUMCHK.
+           COPY RPTHDR.
 
        PROCEDURE DIVISION.
        INICIO.
+           MOVE "TABLA DE MULTIPLICAR" TO RPTHDR-TITULO.
+           ACCEPT RPTHDR-FECHA FROM DATE YYYYMMDD.
            PERFORM INICIALIZACION.
-           PERFORM OBTENER-TABLA.
+           MOVE "N" TO SW-NUMCHK-OK.
+           PERFORM OBTENER-TABLA UNTIL NUMCHK-VALIDO.
            PERFORM MOSTRAR-TABLA.
            PERFORM CALCULAR-MOSTRAR.
 
+           DISPLAY "¿IMPRIMIR EL CARTEL COMPLETO 1-12? (S/N): ".
+           ACCEPT OPCION-CHART.
+           IF IMPRIMIR-CHART
+               PERFORM IMPRIMIR-CARTEL-COMPLETO
+           END-IF.
+
            STOP RUN.
        INICIALIZACION.
            MOVE 0  TO MULTIPLICADOR.
        OBTENER-TABLA.
-           DISPLAY "INGRESE UN N�MERO (1-99) PARA OBTENER LA TABLA: ".
-           ACCEPT NUMERO.
+           DISPLAY "INGRESE UN NÚMERO (1-99) PARA OBTENER LA TABLA: ".
+           ACCEPT NUMCHK-ENTRADA.
+           PERFORM VALIDAR-NUMCHK.
+           IF NUMCHK-VALIDO
+               MOVE FUNCTION NUMVAL(NUMCHK-ENTRADA) TO NUMERO
+           END-IF.
        MOSTRAR-TABLA.
            DISPLAY "LA TABLA DEL ", NUMERO, " ES: ".
        CALCULAR-MOSTRAR.
@@ -30,3 +74,55 @@
            DISPLAY NUMERO, " * ", MULTIPLICADOR, " = ", PRODUCTO.
            IF MULTIPLICADOR < 12
                GO TO CALCULAR-MOSTRAR.
+
+       IMPRIMIR-CARTEL-COMPLETO.
+           OPEN OUTPUT TABLA-CHART.
+           PERFORM IMPRIMIR-UNA-TABLA
+                   VARYING NUMERO FROM 1 BY 1
+                   UNTIL NUMERO > 12.
+           CLOSE TABLA-CHART.
+
+       IMPRIMIR-UNA-TABLA.
+           PERFORM GENERAR-ENCABEZADO-RPT.
+           WRITE LINEA-CHART FROM RPTHDR-LINEA-1
+               AFTER ADVANCING PAGE.
+           WRITE LINEA-CHART FROM RPTHDR-LINEA-2
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO RPTHDR-LINEA-ACTUAL.
+           MOVE SPACES TO LINEA-CHART.
+           STRING "TABLA DEL " DELIMITED BY SIZE
+               NUMERO DELIMITED BY SIZE
+               INTO LINEA-CHART
+           END-STRING.
+           WRITE LINEA-CHART AFTER ADVANCING 1 LINE.
+           ADD 1 TO RPTHDR-LINEA-ACTUAL.
+           MOVE SPACES TO LINEA-CHART.
+           WRITE LINEA-CHART AFTER ADVANCING 1 LINE.
+           ADD 1 TO RPTHDR-LINEA-ACTUAL.
+           PERFORM IMPRIMIR-UNA-LINEA-CHART
+                   VARYING MULTIPLICADOR FROM 1 BY 1
+                   UNTIL MULTIPLICADOR > 12.
+
+       IMPRIMIR-UNA-LINEA-CHART.
+           PERFORM VERIFICAR-SALTO-PAGINA-RPT.
+           IF RPTHDR-SALTO-PAGINA
+               WRITE LINEA-CHART FROM RPTHDR-LINEA-1
+                   AFTER ADVANCING PAGE
+               WRITE LINEA-CHART FROM RPTHDR-LINEA-2
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO RPTHDR-LINEA-ACTUAL
+           END-IF.
+           COMPUTE PRODUCTO = NUMERO * MULTIPLICADOR.
+           MOVE SPACES TO LINEA-CHART.
+           STRING NUMERO DELIMITED BY SIZE
+               " * " DELIMITED BY SIZE
+               MULTIPLICADOR DELIMITED BY SIZE
+               " = " DELIMITED BY SIZE
+               PRODUCTO DELIMITED BY SIZE
+               INTO LINEA-CHART
+           END-STRING.
+           WRITE LINEA-CHART AFTER ADVANCING 1 LINE.
+           ADD 1 TO RPTHDR-LINEA-ACTUAL.
+
+           COPY NUMCHK-PROC.
+           COPY RPTHDR-PROC.
