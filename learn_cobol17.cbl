@@ -1,19 +1,54 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "APRENDIENDO COBOL17".
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  Turned into the signed inventory-adjustment entry
+      *             screen: accepts a signed quantity adjustment, rejects
+      *             anything outside a configurable -LIMITE/+LIMITE band,
+      *             and echoes a confirmation line before the value is
+      *             posted anywhere.
+      * 2026-08-08  PEDIR-AJUSTE's range check now goes through the
+      *             shared RANGOCHK copybooks instead of its own IF, the
+      *             same copybook generalized from COBOL36.
+      ******************************************************************
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  NUM PIC S99.
+       01  LIMITE-AJUSTE PIC 99 VALUE 99.
+       01  SW-AJUSTE-OK PIC A.
+           88  AJUSTE-OK VALUE "S".
+           COPY RANGOCHK.
        PROCEDURE DIVISION.
 
        INICIO.
-       MOVER.
-           MOVE 10 TO NUM.
-           DISPLAY "+10: ", NUM.
-           MOVE -10 TO NUM.
-           DISPLAY "-10: ", NUM.
-
+           MOVE "N" TO SW-AJUSTE-OK.
+           PERFORM PEDIR-AJUSTE UNTIL AJUSTE-OK.
+           PERFORM CONFIRMAR-AJUSTE.
        FIN.
            STOP RUN.
+
+           COPY RANGOCHK-PROC.
+
+       PEDIR-AJUSTE.
+           DISPLAY "INGRESE EL AJUSTE DE CANTIDAD (-",
+                   LIMITE-AJUSTE, " A +", LIMITE-AJUSTE, "): ".
+           ACCEPT NUM.
+           MOVE NUM TO RANGOCHK-VALOR.
+           COMPUTE RANGOCHK-MINIMO = 0 - LIMITE-AJUSTE.
+           MOVE LIMITE-AJUSTE TO RANGOCHK-MAXIMO.
+           PERFORM VERIFICAR-RANGO.
+           IF RANGOCHK-EN-RANGO
+               MOVE "S" TO SW-AJUSTE-OK
+           ELSE
+               DISPLAY "AJUSTE FUERA DE RANGO, REINGRESE"
+           END-IF.
+
+       CONFIRMAR-AJUSTE.
+           IF NUM >= 0
+               DISPLAY "ADJUSTING BY +", NUM
+           ELSE
+               DISPLAY "ADJUSTING BY ", NUM
+           END-IF.
