@@ -1,31 +1,79 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "APRENDIENDO COBOL21".
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  INICIO now reads successive records from a real
+      *             transaction file into IN-AREA/R-NUM before each
+      *             COPY-PROCESS call, instead of COPY-PROCESS copying
+      *             whatever zeros and spaces happened to be sitting in
+      *             WORKING-STORAGE.
+      * 2026-08-08  TRANSACCION-REC/SAVE-AREA moved out to the shared
+      *             copybooks/TRANSACCION.CPY and TRXSAVE.CPY records,
+      *             so the audit-snapshot feature and any other program
+      *             reading TRX21-style files COPY the same layouts.
+      * 2026-08-08  COPY-PROCESS now writes the save-area snapshot it
+      *             was already taking to the shared audit log (prior
+      *             save-area value as ANTES, the incoming transaction
+      *             as DESPUES) before overwriting it, instead of just
+      *             holding the snapshot in WORKING-STORAGE with
+      *             nowhere for it to go.
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACCIONES ASSIGN TO "TRX21"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TRANSACCIONES.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-LOG.
 
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  IN-AREA.
-           05 IN-DATA1 PIC X.
-           05 IN-DATA2 PIC XX.
+       FILE SECTION.
+       FD  TRANSACCIONES.
+           COPY TRANSACCION.
 
-       01  R-NUM PIC 9.
+       FD  AUDIT-LOG.
+       01  REG-AUDIT-LOG PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS-TRANSACCIONES PIC XX.
+           88  FS-OK VALUE "00".
 
-       01  SAVE-AREA.
-           05 SAVE-REC1 PIC X.
-           05 SAVE-REC2 PIC XX.
+       COPY TRXSAVE.
+       COPY AUDIT.
 
        01  S-NUM PIC 9.
 
        PROCEDURE DIVISION.
        INICIO.
-           PERFORM COPY-PROCESS.
-           PERFORM COPY-PROCESS.
+           OPEN INPUT TRANSACCIONES.
+           PERFORM LEER-TRANSACCION.
+           IF FS-OK
+               PERFORM COPY-PROCESS
+           END-IF.
+           PERFORM LEER-TRANSACCION.
+           IF FS-OK
+               PERFORM COPY-PROCESS
+           END-IF.
+           CLOSE TRANSACCIONES.
            STOP RUN.
+
+       LEER-TRANSACCION.
+           READ TRANSACCIONES.
+
        COPY-PROCESS.
+           MOVE "APRENDIENDO COBOL21" TO AUDIT-PROGRAMA.
+           MOVE "SAVE-REC1" TO AUDIT-CAMPO.
+           MOVE SAVE-REC1 TO AUDIT-VALOR-ANTES.
+           MOVE IN-DATA1 TO AUDIT-VALOR-DESPUES.
+           PERFORM GRABAR-AUDITORIA.
            MOVE IN-DATA1 TO SAVE-REC1.
            MOVE IN-DATA2 TO SAVE-REC2.
            MOVE R-NUM TO S-NUM.
 
        FIN.
-           
+
+           COPY AUDIT-PROC.
