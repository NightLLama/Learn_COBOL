@@ -0,0 +1,100 @@
+      ******************************************************************
+      * Exporta STUDENT-MASTER a un archivo delimitado por comas (CSV)
+      * para la hoja de cálculo de la oficina de registro: nombre de
+      * cada materia/nota y el promedio.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  ESCRIBIR-FILA-CSV built NOM-ESTUDIANTE into the row
+      *             with DELIMITED BY SPACE, which truncated any name
+      *             with more than one word at the first space - changed
+      *             to FUNCTION TRIM(...) DELIMITED BY SIZE, the same
+      *             fix roster_sort.cbl already uses for this field.
+      *             AGREGAR-UNA-MATERIA and the PROMEDIO append also
+      *             used LINEA-SALIDA as both the STRING source and
+      *             destination, which is undefined per the standard;
+      *             both now stage through LINEA-TRABAJO instead.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSV-EXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-ESTUDIANTE
+               FILE STATUS IS FS-STUDENT-MASTER.
+
+           SELECT ARCHIVO-CSV ASSIGN TO "GRADES.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY STUDENT.
+
+       FD  ARCHIVO-CSV.
+       01  LINEA-CSV PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  FS-STUDENT-MASTER PIC XX.
+       01  FS-CSV PIC XX.
+       01  SW-FIN-ARCHIVO PIC A VALUE "N".
+           88  FIN-ARCHIVO VALUE "S".
+       01  LINEA-SALIDA PIC X(200).
+       01  LINEA-TRABAJO PIC X(200).
+       01  PROMEDIO-EDITADO PIC ZZ9.99.
+       01  NOTA-EDITADA PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT STUDENT-MASTER.
+           OPEN OUTPUT ARCHIVO-CSV.
+           MOVE "NOMBRE,MATERIA-1,NOTA-1,MATERIA-2,NOTA-2,MATERIA-3,"
+                & "NOTA-3,MATERIA-4,NOTA-4,MATERIA-5,NOTA-5,MATERIA-6,"
+                & "NOTA-6,PROMEDIO" TO LINEA-CSV.
+           WRITE LINEA-CSV.
+           PERFORM LEER-ESTUDIANTE.
+           PERFORM ESCRIBIR-FILA-CSV
+                   UNTIL FIN-ARCHIVO.
+           CLOSE STUDENT-MASTER.
+           CLOSE ARCHIVO-CSV.
+           STOP RUN.
+
+       ESCRIBIR-FILA-CSV.
+           MOVE SPACES TO LINEA-SALIDA.
+           STRING FUNCTION TRIM(NOM-ESTUDIANTE) DELIMITED BY SIZE
+               INTO LINEA-SALIDA
+           END-STRING.
+           PERFORM AGREGAR-UNA-MATERIA
+                   VARYING IDX-MATERIA FROM 1 BY 1
+                   UNTIL IDX-MATERIA > NUM-MATERIAS.
+           MOVE PROMEDIO TO PROMEDIO-EDITADO.
+           MOVE LINEA-SALIDA TO LINEA-TRABAJO.
+           STRING FUNCTION TRIM(LINEA-TRABAJO) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PROMEDIO-EDITADO DELIMITED BY SIZE
+               INTO LINEA-SALIDA
+           END-STRING.
+           MOVE LINEA-SALIDA TO LINEA-CSV.
+           WRITE LINEA-CSV.
+           PERFORM LEER-ESTUDIANTE.
+
+       AGREGAR-UNA-MATERIA.
+           MOVE NOTA-MATERIA(IDX-MATERIA) TO NOTA-EDITADA.
+           MOVE LINEA-SALIDA TO LINEA-TRABAJO.
+           STRING FUNCTION TRIM(LINEA-TRABAJO) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               COD-MATERIA(IDX-MATERIA) DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               NOTA-EDITADA DELIMITED BY SIZE
+               INTO LINEA-SALIDA
+           END-STRING.
+
+       LEER-ESTUDIANTE.
+           READ STUDENT-MASTER NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-ARCHIVO
+           END-READ.
