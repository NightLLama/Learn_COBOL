@@ -2,15 +2,39 @@
 
        PROGRAM-ID. "APRENDIENDO COBOL6".
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  Every sum computed is now appended, with a
+      *             timestamp, to a daily reconciliation log so the
+      *             front counter can cross-foot the paper tally
+      *             sheets against the register at close of business.
+      * 2026-08-09  PROGRAM-BEGIN fell through past its PERFORM
+      *             REGISTRAR-EN-LOG straight into REGISTRAR-EN-LOG
+      *             itself a second time, appending the reconciliation
+      *             line twice per run. Moved PROGRAM-DONE/STOP RUN to
+      *             immediately follow the PERFORM so REGISTRAR-EN-LOG
+      *             is only reached once, by the PERFORM.
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-LOG ASSIGN TO "RECONLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RECON-LOG.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-LOG.
+       01  LINEA-RECON-LOG PIC X(60).
 
        WORKING-STORAGE SECTION.
 
        01  FIRST-NUMBER PICTURE IS 99.
        01  SECOND-NUMBER PICTURE IS 99.
        01  RESULT PICTURE IS 999.
+       01  FS-RECON-LOG PIC XX.
+       01  MARCA-DE-TIEMPO PIC 9(8).
+       01  LINEA-SALIDA PIC X(60).
 
        PROCEDURE DIVISION.
 
@@ -21,6 +45,28 @@
            ACCEPT SECOND-NUMBER.
            COMPUTE RESULT = FIRST-NUMBER + SECOND-NUMBER.
            DISPLAY "EL RESULTADO DE LA SUMA ES: " RESULT.
+           PERFORM REGISTRAR-EN-LOG.
 
        PROGRAM-DONE.
            STOP RUN.
+
+       REGISTRAR-EN-LOG.
+           ACCEPT MARCA-DE-TIEMPO FROM TIME.
+           MOVE SPACES TO LINEA-SALIDA.
+           STRING MARCA-DE-TIEMPO DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               FIRST-NUMBER DELIMITED BY SIZE
+               " + " DELIMITED BY SIZE
+               SECOND-NUMBER DELIMITED BY SIZE
+               " = " DELIMITED BY SIZE
+               RESULT DELIMITED BY SIZE
+               INTO LINEA-SALIDA
+           END-STRING.
+           OPEN EXTEND RECON-LOG.
+           IF FS-RECON-LOG = "05" OR FS-RECON-LOG = "35"
+               CLOSE RECON-LOG
+               OPEN OUTPUT RECON-LOG
+           END-IF.
+           MOVE LINEA-SALIDA TO LINEA-RECON-LOG.
+           WRITE LINEA-RECON-LOG.
+           CLOSE RECON-LOG.
