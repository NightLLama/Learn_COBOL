@@ -3,6 +3,12 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  The DIVISOR = 0 guard now also logs the bad divisor
+      *             to the shared exception log instead of only ever
+      *             showing it on screen for the moment the error
+      *             message scrolls past.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -12,15 +18,24 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+      *-----------------------
+           FILE-CONTROL.
+               SELECT EXCEPTION-LOG ASSIGN TO "EXCEPTLOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-EXCEPTION-LOG.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+      *-----------------------
+           FD  EXCEPTION-LOG.
+           01  REG-EXCEPTION-LOG PIC X(90).
       *-----------------------
        WORKING-STORAGE SECTION.
            01 VAR1 PICTURE 9(4).
            01 VAR2 PICTURE 9(4).
            01 RESULT PICTURE 9(6).
+           COPY EXCLOG.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -42,9 +57,18 @@
            MULTIPLY VAR1 BY VAR2 GIVING RESULT.
            DISPLAY "EL RESULTADO DE LA MULTIPLICACIÓN ES: ", RESULT.
       *DIVISIÓN DE VARIABLES
-           DIVIDE VAR1 BY VAR2 GIVING RESULT.
-           DISPLAY "EL RESULTADO DE LA DIVISIÓN ES: ", RESULT
+           IF VAR2 = 0
+               DISPLAY "ERROR! DIVISOR = 0 NO PERMITIDO!"
+               MOVE "YOUR-PROGRAM-NAME" TO EXCLOG-PROGRAMA
+               MOVE "VAR2" TO EXCLOG-CAMPO
+               MOVE "0" TO EXCLOG-VALOR-MALO
+               PERFORM REGISTRAR-EXCEPCION
+           ELSE
+               DIVIDE VAR1 BY VAR2 GIVING RESULT
+               DISPLAY "EL RESULTADO DE LA DIVISIÓN ES: ", RESULT
+           END-IF
             DISPLAY "Hello world PROGRAM"
             STOP RUN.
       ** add other procedures here
+           COPY EXCLOG-PROC.
        END PROGRAM YOUR-PROGRAM-NAME.
