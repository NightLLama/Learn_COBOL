@@ -1,6 +1,14 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "APRENDIENDO COBOL32".
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  Added ESTANDARIZAR-NOMBRES: runs a table of sample
+      *             student names through FUNCTION UPPER-CASE, the same
+      *             routine COBOL53 now applies to NOM-ESTUDIANTE before
+      *             writing it to STUDENT-MASTER, so names stay
+      *             consistently cased no matter which clerk typed them.
+      ******************************************************************
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
@@ -9,6 +17,10 @@
        01  STR2 PIC X(6).
        01  STR3 PIC X(6).
 
+       01  TABLA-NOMBRES.
+           05  NOMBRE-MUESTRA OCCURS 3 TIMES PIC X(20).
+       01  IDX-NOMBRE PIC 9.
+
        PROCEDURE DIVISION.
        INICIO.
            MOVE "ABcdFg" TO STR.
@@ -18,6 +30,21 @@
            DISPLAY STR2.
            DISPLAY STR3.
 
+           MOVE "juan perez" TO NOMBRE-MUESTRA(1).
+           MOVE "Maria Lopez" TO NOMBRE-MUESTRA(2).
+           MOVE "carLOS diaz" TO NOMBRE-MUESTRA(3).
+           PERFORM ESTANDARIZAR-NOMBRES.
+
        FIN.
 
            STOP RUN.
+
+       ESTANDARIZAR-NOMBRES.
+           PERFORM ESTANDARIZAR-UN-NOMBRE
+                   VARYING IDX-NOMBRE FROM 1 BY 1
+                   UNTIL IDX-NOMBRE > 3.
+
+       ESTANDARIZAR-UN-NOMBRE.
+           MOVE FUNCTION UPPER-CASE(NOMBRE-MUESTRA(IDX-NOMBRE))
+               TO NOMBRE-MUESTRA(IDX-NOMBRE).
+           DISPLAY NOMBRE-MUESTRA(IDX-NOMBRE).
