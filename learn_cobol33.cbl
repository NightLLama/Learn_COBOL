@@ -2,19 +2,48 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "APRENDIENDO COBOL33".
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  STR1/STR2 are now checked with FUNCTION TEST-NUMVAL
+      *             before the COMPUTE touches them, since FUNCTION
+      *             NUMVAL abends the run on a value it cannot parse -
+      *             bad input is rejected and re-keyed instead.
+      * 2026-08-08  VALIDAR-STR1/VALIDAR-STR2 now also log the rejected
+      *             value to the shared exception log instead of only
+      *             ever showing it on screen for the moment the error
+      *             message scrolls by.
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG ASSIGN TO "EXCEPTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXCEPTION-LOG.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-LOG.
+       01  REG-EXCEPTION-LOG PIC X(90).
+
        WORKING-STORAGE SECTION.
        01  STR1 PIC X(10).
        01  STR2 PIC X(10).
        01  RESULT PIC S99V99.
        01  RESULT-DPL PIC $$$.99.
+       01  POS-INVALIDA PIC S9(4).
+       01  SW-STR-OK PIC A.
+           88  STR-VALIDO VALUE "S".
+           88  STR-INVALIDO VALUE "N".
+       COPY EXCLOG.
 
        PROCEDURE DIVISION.
        INICIO.
            MOVE "-10.40" TO STR1.
            MOVE "14.23" TO STR2.
+           MOVE "N" TO SW-STR-OK.
+           PERFORM VALIDAR-STR1 UNTIL STR-VALIDO.
+           MOVE "N" TO SW-STR-OK.
+           PERFORM VALIDAR-STR2 UNTIL STR-VALIDO.
            COMPUTE RESULT =
                        FUNCTION NUMVAL(STR1) +
                        FUNCTION NUMVAL(STR2).
@@ -23,3 +52,33 @@
 
        FIN.
            STOP RUN.
+
+           COPY EXCLOG-PROC.
+
+       VALIDAR-STR1.
+           MOVE FUNCTION TEST-NUMVAL(STR1) TO POS-INVALIDA.
+           IF POS-INVALIDA NOT = 0
+               MOVE "N" TO SW-STR-OK
+               DISPLAY "VALOR NO NUMÉRICO, REINGRESE: "
+               MOVE "APRENDIENDO COBOL33" TO EXCLOG-PROGRAMA
+               MOVE "STR1" TO EXCLOG-CAMPO
+               MOVE STR1 TO EXCLOG-VALOR-MALO
+               PERFORM REGISTRAR-EXCEPCION
+               ACCEPT STR1
+           ELSE
+               MOVE "S" TO SW-STR-OK
+           END-IF.
+
+       VALIDAR-STR2.
+           MOVE FUNCTION TEST-NUMVAL(STR2) TO POS-INVALIDA.
+           IF POS-INVALIDA NOT = 0
+               MOVE "N" TO SW-STR-OK
+               DISPLAY "VALOR NO NUMÉRICO, REINGRESE: "
+               MOVE "APRENDIENDO COBOL33" TO EXCLOG-PROGRAMA
+               MOVE "STR2" TO EXCLOG-CAMPO
+               MOVE STR2 TO EXCLOG-VALOR-MALO
+               PERFORM REGISTRAR-EXCEPCION
+               ACCEPT STR2
+           ELSE
+               MOVE "S" TO SW-STR-OK
+           END-IF.
