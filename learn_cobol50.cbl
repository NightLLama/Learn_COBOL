@@ -1,10 +1,22 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "APRENDIENDO COBOL50".
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  Now accepts a YYYYMMDD calendar date instead of an
+      *             already-known day number 1-7, and derives DIA from
+      *             FUNCTION INTEGER-OF-DATE / MOD 7 so it can answer
+      *             what day of the week an arbitrary date falls on.
+      * 2026-08-08  FECHA now goes through the shared numeric input
+      *             check before use, so a mistyped letter gets a
+      *             re-prompt instead of an abend.
+      ******************************************************************
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01  FECHA PIC 9(8).
+       01  DIA-CALCULADO PIC 9.
        01  DIA PIC 99.
            88 LUNES VALUE 1.
            88 MARTES VALUE 2.
@@ -13,11 +25,13 @@
            88 VIERNES VALUE 5.
            88 SABADO VALUE 6.
            88 DOMINGO VALUE 7.
+           COPY NUMCHK.
 
        PROCEDURE DIVISION.
        INICIO.
-           DISPLAY "INGRESE UNA OPCIÓN (1-9):"
-           ACCEPT DIA.
+           MOVE "N" TO SW-NUMCHK-OK.
+           PERFORM PEDIR-FECHA UNTIL NUMCHK-VALIDO.
+           PERFORM DERIVAR-DIA-SEMANA.
            EVALUATE DIA
                WHEN 1
                    DISPLAY "ELEGISTE EL LUNES!"
@@ -37,4 +51,24 @@
                    DISPLAY "OPCIÓN FUERA DE RANGO"
            END-EVALUATE.
            STOP RUN.
+
+       PEDIR-FECHA.
+           DISPLAY "INGRESE UNA FECHA (YYYYMMDD):"
+           ACCEPT NUMCHK-ENTRADA.
+           PERFORM VALIDAR-NUMCHK.
+           IF NUMCHK-VALIDO
+               MOVE FUNCTION NUMVAL(NUMCHK-ENTRADA) TO FECHA
+           END-IF.
+
+       DERIVAR-DIA-SEMANA.
+           COMPUTE DIA-CALCULADO =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(FECHA), 7).
+           IF DIA-CALCULADO = 0
+               MOVE 7 TO DIA
+           ELSE
+               MOVE DIA-CALCULADO TO DIA
+           END-IF.
+
+           COPY NUMCHK-PROC.
+
        FIN.
