@@ -0,0 +1,86 @@
+      ******************************************************************
+      * Utilidad de depuración de datos generalizada a partir del
+      * INSPECT PRUEBA REPLACING ALL "A" BY "Z" de COBOL30: recorre un
+      * archivo de entrada y aplica una tabla configurable de
+      * sustituciones REPLACING ALL a cada registro, para limpiar los
+      * caracteres basura que llegan de uno de los feeds de arriba,
+      * escribiendo un archivo de salida depurado.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATA-SCRUB.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-ENTRADA ASSIGN TO "SCRUBIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ENTRADA.
+
+           SELECT ARCHIVO-SALIDA ASSIGN TO "SCRUBOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SALIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-ENTRADA.
+       01  REGISTRO-ENTRADA PIC X(80).
+
+       FD  ARCHIVO-SALIDA.
+       01  REGISTRO-SALIDA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FS-ENTRADA PIC XX.
+       01  FS-SALIDA PIC XX.
+       01  SW-FIN-ARCHIVO PIC A VALUE "N".
+           88  FIN-ARCHIVO VALUE "S".
+       01  PRUEBA PIC X(80).
+
+      * Tabla de sustituciones REPLACING ALL a aplicar, en orden, a
+      * cada registro leído.  Agregar una entrada aquí es todo lo que
+      * hace falta para depurar un nuevo carácter basura del feed.
+       01  TABLA-SUSTITUCIONES.
+           05  SUSTITUCION OCCURS 4 TIMES.
+               10  CARACTER-ORIGEN PIC X.
+               10  CARACTER-DESTINO PIC X.
+       01  NUM-SUSTITUCIONES PIC 9 VALUE 4.
+       01  IDX-SUSTITUCION PIC 9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CARGAR-TABLA-SUSTITUCIONES.
+           OPEN INPUT ARCHIVO-ENTRADA.
+           OPEN OUTPUT ARCHIVO-SALIDA.
+           PERFORM LEER-REGISTRO.
+           PERFORM DEPURAR-REGISTRO THRU LEER-REGISTRO
+                   UNTIL FIN-ARCHIVO.
+           CLOSE ARCHIVO-ENTRADA.
+           CLOSE ARCHIVO-SALIDA.
+           STOP RUN.
+
+       CARGAR-TABLA-SUSTITUCIONES.
+           MOVE "#" TO CARACTER-ORIGEN(1). MOVE " " TO
+               CARACTER-DESTINO(1).
+           MOVE "~" TO CARACTER-ORIGEN(2). MOVE " " TO
+               CARACTER-DESTINO(2).
+           MOVE "|" TO CARACTER-ORIGEN(3). MOVE " " TO
+               CARACTER-DESTINO(3).
+           MOVE "^" TO CARACTER-ORIGEN(4). MOVE " " TO
+               CARACTER-DESTINO(4).
+
+       DEPURAR-REGISTRO.
+           MOVE REGISTRO-ENTRADA TO PRUEBA.
+           PERFORM APLICAR-UNA-SUSTITUCION
+                   VARYING IDX-SUSTITUCION FROM 1 BY 1
+                   UNTIL IDX-SUSTITUCION > NUM-SUSTITUCIONES.
+           MOVE PRUEBA TO REGISTRO-SALIDA.
+           WRITE REGISTRO-SALIDA.
+       LEER-REGISTRO.
+           READ ARCHIVO-ENTRADA
+               AT END
+                   MOVE "S" TO SW-FIN-ARCHIVO
+           END-READ.
+
+       APLICAR-UNA-SUSTITUCION.
+           INSPECT PRUEBA
+               REPLACING ALL CARACTER-ORIGEN(IDX-SUSTITUCION)
+               BY CARACTER-DESTINO(IDX-SUSTITUCION).
