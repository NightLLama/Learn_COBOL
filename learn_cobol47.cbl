@@ -1,26 +1,64 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "APRENDIENDO COBOL47".
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  Grown from a one-shot "CONTINUAR (Y/N)?" prompt into
+      *             the front-door menu driver for the utility suite:
+      *             lists the adding-machine calculator, the area-
+      *             calculator suite, and student-grade entry as
+      *             numbered options and CALLs the matching program by
+      *             name, so operators no longer need to know which
+      *             separate program to launch for each task.
+      ******************************************************************
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  SI-O-NO PIC X.
+       01  OPCION-MENU PIC 9.
+           COPY RANGOCHK.
 
        PROCEDURE DIVISION.
        INICIO.
            PERFORM CONTINUAR.
-           IF SI-O-NO = "N"
-               GO TO FIN.
+           IF SI-O-NO NOT = "N"
+               PERFORM LOGICA-PRINCIPAL
+           END-IF.
 
-           PERFORM LOGICA-PRINCIPAL.
        FIN.
            STOP RUN.
 
+           COPY RANGOCHK-PROC.
+
        CONTINUAR.
            DISPLAY "CONTINUAR (Y/N)?".
            ACCEPT SI-O-NO.
            IF SI-O-NO = "n"
                MOVE "N" TO SI-O-NO.
+
        LOGICA-PRINCIPAL.
-           DISPLAY "LOGICA PRINCIPAL".
+           MOVE "N" TO SW-RANGOCHK-OK.
+           PERFORM PEDIR-OPCION-MENU UNTIL RANGOCHK-EN-RANGO.
+           EVALUATE OPCION-MENU
+               WHEN 1
+                   CALL "HOLA-MUNDO"
+               WHEN 2
+                   CALL "AREA DE UN CIRCULO"
+               WHEN 3
+                   CALL "APRENDIENDO COBOL53"
+           END-EVALUATE.
+
+       PEDIR-OPCION-MENU.
+           DISPLAY "1 - CALCULADORA (SUMAR VALORES)".
+           DISPLAY "2 - CALCULADORA DE ÁREAS (CÍRCULO/RECTÁNGULO)".
+           DISPLAY "3 - INGRESO DE NOTAS DE ESTUDIANTES".
+           DISPLAY "SELECCIONE UNA OPCIÓN (1-3): ".
+           ACCEPT OPCION-MENU.
+           MOVE OPCION-MENU TO RANGOCHK-VALOR.
+           MOVE 1 TO RANGOCHK-MINIMO.
+           MOVE 3 TO RANGOCHK-MAXIMO.
+           PERFORM VERIFICAR-RANGO.
+           IF RANGOCHK-FUERA-RANGO
+               DISPLAY "OPCIÓN INVÁLIDA, REINGRESE"
+           END-IF.
