@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Imprime el boletín de notas (transcript) de cada estudiante
+      * almacenado en STUDENT-MASTER: una página por estudiante, con
+      * encabezado, cada materia con su nota, el promedio y la línea
+      * de aprobado/reprobado.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  El encabezado de cada página ahora se genera con el
+      *             copybook compartido RPTHDR, en vez de construir el
+      *             formato de encabezado por su cuenta.
+      * 2026-08-09  RPTHDR-LINEA-2 (la regla de guiones bajo el título)
+      *             ahora se escribe junto con RPTHDR-LINEA-1 en cada
+      *             punto donde se imprime el encabezado; antes se
+      *             generaba pero nunca se escribía.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSCRIPT-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-ESTUDIANTE
+               FILE STATUS IS FS-STUDENT-MASTER.
+
+           SELECT LISTADO ASSIGN TO "TRANSCPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LISTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY STUDENT.
+
+       FD  LISTADO.
+       01  LINEA-LISTADO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FS-STUDENT-MASTER PIC XX.
+           88  FS-OK          VALUE "00".
+           88  FS-FIN-ARCHIVO VALUE "10".
+       01  FS-LISTADO PIC XX.
+       01  SW-FIN-ARCHIVO PIC A VALUE "N".
+           88  FIN-ARCHIVO VALUE "S".
+       01  LINEA-ENCABEZADO-2 PIC X(80).
+       01  LINEA-MATERIA PIC X(80).
+       01  LINEA-PROMEDIO PIC X(80).
+       01  LINEA-ESTADO PIC X(80).
+       01  PROMEDIO-EDITADO PIC ZZ9.99.
+           COPY RPTHDR.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE "BOLETÍN DE NOTAS" TO RPTHDR-TITULO.
+           ACCEPT RPTHDR-FECHA FROM DATE YYYYMMDD.
+           OPEN INPUT STUDENT-MASTER.
+           OPEN OUTPUT LISTADO.
+           PERFORM LEER-ESTUDIANTE.
+           PERFORM IMPRIMIR-PAGINA-EST THRU LEER-ESTUDIANTE
+                   UNTIL FIN-ARCHIVO.
+           CLOSE STUDENT-MASTER.
+           CLOSE LISTADO.
+           STOP RUN.
+
+       IMPRIMIR-PAGINA-EST.
+           PERFORM IMPRIMIR-ENCABEZADO.
+           PERFORM IMPRIMIR-UNA-MATERIA
+                   VARYING IDX-MATERIA FROM 1 BY 1
+                   UNTIL IDX-MATERIA > NUM-MATERIAS.
+           PERFORM IMPRIMIR-PROMEDIO.
+           PERFORM IMPRIMIR-ESTADO.
+       LEER-ESTUDIANTE.
+           READ STUDENT-MASTER NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-ARCHIVO
+           END-READ.
+
+       IMPRIMIR-ENCABEZADO.
+           PERFORM GENERAR-ENCABEZADO-RPT.
+           WRITE LINEA-LISTADO FROM RPTHDR-LINEA-1
+               AFTER ADVANCING PAGE.
+           WRITE LINEA-LISTADO FROM RPTHDR-LINEA-2
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO LINEA-ENCABEZADO-2.
+           STRING "ESTUDIANTE: " DELIMITED BY SIZE
+               NOM-ESTUDIANTE DELIMITED BY SIZE
+               "   ID: " DELIMITED BY SIZE
+               ID-ESTUDIANTE DELIMITED BY SIZE
+               INTO LINEA-ENCABEZADO-2
+           END-STRING.
+           WRITE LINEA-LISTADO FROM LINEA-ENCABEZADO-2
+               AFTER ADVANCING 2 LINES.
+           MOVE "MATERIA     NOTA" TO LINEA-LISTADO.
+           WRITE LINEA-LISTADO AFTER ADVANCING 2 LINES.
+           ADD 4 TO RPTHDR-LINEA-ACTUAL.
+
+       IMPRIMIR-UNA-MATERIA.
+           PERFORM VERIFICAR-SALTO-PAGINA-RPT.
+           IF RPTHDR-SALTO-PAGINA
+               WRITE LINEA-LISTADO FROM RPTHDR-LINEA-1
+                   AFTER ADVANCING PAGE
+               WRITE LINEA-LISTADO FROM RPTHDR-LINEA-2
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO RPTHDR-LINEA-ACTUAL
+           END-IF.
+           MOVE SPACES TO LINEA-MATERIA.
+           STRING COD-MATERIA(IDX-MATERIA) DELIMITED BY SIZE
+               "        " DELIMITED BY SIZE
+               NOTA-MATERIA(IDX-MATERIA) DELIMITED BY SIZE
+               INTO LINEA-MATERIA
+           END-STRING.
+           WRITE LINEA-LISTADO FROM LINEA-MATERIA
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO RPTHDR-LINEA-ACTUAL.
+
+       IMPRIMIR-PROMEDIO.
+           PERFORM VERIFICAR-SALTO-PAGINA-RPT.
+           IF RPTHDR-SALTO-PAGINA
+               WRITE LINEA-LISTADO FROM RPTHDR-LINEA-1
+                   AFTER ADVANCING PAGE
+               WRITE LINEA-LISTADO FROM RPTHDR-LINEA-2
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO RPTHDR-LINEA-ACTUAL
+           END-IF.
+           MOVE PROMEDIO TO PROMEDIO-EDITADO.
+           MOVE SPACES TO LINEA-PROMEDIO.
+           STRING "PROMEDIO: " DELIMITED BY SIZE
+               PROMEDIO-EDITADO DELIMITED BY SIZE
+               INTO LINEA-PROMEDIO
+           END-STRING.
+           WRITE LINEA-LISTADO FROM LINEA-PROMEDIO
+               AFTER ADVANCING 2 LINES.
+           ADD 1 TO RPTHDR-LINEA-ACTUAL.
+
+       IMPRIMIR-ESTADO.
+           PERFORM VERIFICAR-SALTO-PAGINA-RPT.
+           IF RPTHDR-SALTO-PAGINA
+               WRITE LINEA-LISTADO FROM RPTHDR-LINEA-1
+                   AFTER ADVANCING PAGE
+               WRITE LINEA-LISTADO FROM RPTHDR-LINEA-2
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO RPTHDR-LINEA-ACTUAL
+           END-IF.
+           MOVE SPACES TO LINEA-ESTADO.
+           EVALUATE TRUE
+               WHEN HONOR-ROLL
+                   MOVE "ESTADO: CUADRO DE HONOR" TO LINEA-ESTADO
+               WHEN APROBADO
+                   MOVE "ESTADO: APROBADO" TO LINEA-ESTADO
+               WHEN REPROBADO
+                   MOVE "ESTADO: REPROBADO" TO LINEA-ESTADO
+           END-EVALUATE.
+           WRITE LINEA-LISTADO FROM LINEA-ESTADO
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO RPTHDR-LINEA-ACTUAL.
+
+           COPY RPTHDR-PROC.
