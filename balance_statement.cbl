@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Aplica la máscara de edición $$$999 (la misma de COBOL20) a
+      * cada saldo crudo de un archivo completo y produce una página
+      * de estado de cuenta imprimible, con el número de cuenta
+      * enmascarado por ACCTMASK-PROC.CPY para que el impreso nunca
+      * muestre la cuenta completa.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALANCE-STATEMENT.
+
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09  SALDOS records now carry the account number ahead
+      *             of the balance, and the printed line shows it
+      *             masked through ACCTMASK-PROC.CPY instead of showing
+      *             only a bare balance figure.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALDOS ASSIGN TO "BALANCES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SALDOS.
+
+           SELECT ESTADO-CUENTA ASSIGN TO "STATEMNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ESTADO-CUENTA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALDOS.
+       01  REG-SALDOS.
+           05  CUENTA-DATO         PIC X(16).
+           05  INT-DATO            PIC 9(5).
+
+       FD  ESTADO-CUENTA.
+       01  LINEA-ESTADO PIC X(36).
+
+       WORKING-STORAGE SECTION.
+       01  FS-SALDOS PIC XX.
+       01  FS-ESTADO-CUENTA PIC XX.
+       01  SW-FIN-ARCHIVO PIC A VALUE "N".
+           88  FIN-ARCHIVO VALUE "S".
+       01  EDITAR-DATO PIC $$$999.
+           COPY ACCTMASK.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT SALDOS.
+           OPEN OUTPUT ESTADO-CUENTA.
+           PERFORM LEER-SALDO.
+           PERFORM FORMATEAR-SALDO THRU LEER-SALDO
+                   UNTIL FIN-ARCHIVO.
+           CLOSE SALDOS.
+           CLOSE ESTADO-CUENTA.
+           STOP RUN.
+
+       FORMATEAR-SALDO.
+           MOVE CUENTA-DATO TO ACCTMASK-CUENTA.
+           PERFORM ENMASCARAR-CUENTA.
+           MOVE INT-DATO TO EDITAR-DATO.
+           MOVE SPACES TO LINEA-ESTADO.
+           STRING ACCTMASK-ENMASCARADA DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  EDITAR-DATO DELIMITED BY SIZE
+                  INTO LINEA-ESTADO
+           END-STRING.
+           WRITE LINEA-ESTADO.
+       LEER-SALDO.
+           READ SALDOS
+               AT END
+                   MOVE "S" TO SW-FIN-ARCHIVO
+           END-READ.
+
+           COPY ACCTMASK-PROC.
