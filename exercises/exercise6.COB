@@ -2,28 +2,168 @@
       *
       *Convertir grados celsius a fahrenheit!
       *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  Added the reverse Fahrenheit-to-Celsius direction as
+      *             a second option, plus a batch mode that reads a file
+      *             of sensor readings (direction + degrees per record)
+      *             and writes out the converted values, since the
+      *             sensor logs arrive as a batch file, not one keyboard
+      *             entry at a time.
+      * 2026-08-08  GRADOS-C/GRADOS-F now go through the shared numeric
+      *             input check before use, so a mistyped letter gets a
+      *             re-prompt instead of an abend.
+      * 2026-08-08  INGRESO-DATOS now opens with a one-line banner
+      *             naming the program and the -273/100 valid Celsius
+      *             range, before the mode prompt runs.
+      * 2026-08-09  Removed the two GO TO FIN jumps around
+      *             PEDIR-GRADOS-F/PEDIR-GRADOS-C - CALCULO and MOSTRAR
+      *             are now explicit PERFORMs from the interactive
+      *             branch of INGRESO-DATOS, and the PEDIR-GRADOS-*
+      *             paragraphs (with COPY NUMCHK-PROC) moved to after
+      *             FIN, matching how the other exercises in this suite
+      *             lay out their helper paragraphs.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCISE7.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LECTURAS-LOTE ASSIGN TO "TEMPLOTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LECTURAS-LOTE.
+
+           SELECT REPORTE-LOTE ASSIGN TO "REPORT6"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORTE-LOTE.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  LECTURAS-LOTE.
+       01  REG-LECTURA.
+           05  DIR-LECTURA         PIC X.
+           05  GRADOS-LECTURA      PIC S999.
+
+       FD  REPORTE-LOTE.
+       01  LINEA-REPORTE PIC X(60).
+
        WORKING-STORAGE SECTION.
        01  GRADOS-C PIC S999.
        01  GRADOS-F PIC S999.
+       01  OPCION-MODO PIC A.
+           88  MODO-LOTE VALUE "B".
+       01  OPCION-DIRECCION PIC 9.
+           88  DIRECCION-C-A-F VALUE 1.
+           88  DIRECCION-F-A-C VALUE 2.
+       01  FS-LECTURAS-LOTE PIC XX.
+       01  FS-REPORTE-LOTE PIC XX.
+       01  SW-FIN-ARCHIVO PIC A VALUE "N".
+           88  FIN-ARCHIVO VALUE "S".
+           COPY NUMCHK.
 
        PROCEDURE DIVISION.
        INGRESO-DATOS.
-           DISPLAY "INGRESE LOS GRADOS CELSIUS: ".
-           ACCEPT GRADOS-C.
+           DISPLAY "CONVERSION CELSIUS/FAHRENHEIT - RANGO VALIDO DE"
+               " CELSIUS: -273 A 100".
+           DISPLAY "MODO - (I)NTERACTIVO O POR (B) LOTE: ".
+           ACCEPT OPCION-MODO.
+           IF MODO-LOTE
+               PERFORM PROCESAR-LOTE
+           ELSE
+               DISPLAY "1) CELSIUS A FAHRENHEIT"
+               DISPLAY "2) FAHRENHEIT A CELSIUS"
+               ACCEPT OPCION-DIRECCION
+               MOVE "N" TO SW-NUMCHK-OK
+               IF DIRECCION-F-A-C
+                   PERFORM PEDIR-GRADOS-F UNTIL NUMCHK-VALIDO
+               ELSE
+                   PERFORM PEDIR-GRADOS-C UNTIL NUMCHK-VALIDO
+               END-IF
+               PERFORM CALCULO
+               PERFORM MOSTRAR
+           END-IF.
+
+       FIN.
+           STOP RUN.
+
+           COPY NUMCHK-PROC.
+
        CALCULO.
-           IF GRADOS-C <= 100 AND GRADOS-C >= -273
-               COMPUTE GRADOS-F = (GRADOS-C * 1.8) + 32
+           IF DIRECCION-F-A-C
+               COMPUTE GRADOS-C = (GRADOS-F - 32) / 1.8
            ELSE
-               DISPLAY "RANGO INVALIDO!"
+               IF GRADOS-C <= 100 AND GRADOS-C >= -273
+                   COMPUTE GRADOS-F = (GRADOS-C * 1.8) + 32
+               ELSE
+                   DISPLAY "RANGO INVALIDO!"
+               END-IF
            END-IF.
+
        MOSTRAR.
-           DISPLAY "EL EQUIVALENTE EN GRADOS FAHRENHEIT ES: ", GRADOS-F.
+           IF DIRECCION-F-A-C
+               DISPLAY "EL EQUIVALENTE EN GRADOS CELSIUS ES: ",
+                       GRADOS-C
+           ELSE
+               DISPLAY "EL EQUIVALENTE EN GRADOS FAHRENHEIT ES: ",
+                       GRADOS-F
+           END-IF.
 
-           STOP RUN.
+       PEDIR-GRADOS-F.
+           DISPLAY "INGRESE LOS GRADOS FAHRENHEIT: ".
+           ACCEPT NUMCHK-ENTRADA.
+           PERFORM VALIDAR-NUMCHK.
+           IF NUMCHK-VALIDO
+               MOVE FUNCTION NUMVAL(NUMCHK-ENTRADA) TO GRADOS-F
+           END-IF.
+
+       PEDIR-GRADOS-C.
+           DISPLAY "INGRESE LOS GRADOS CELSIUS: ".
+           ACCEPT NUMCHK-ENTRADA.
+           PERFORM VALIDAR-NUMCHK.
+           IF NUMCHK-VALIDO
+               MOVE FUNCTION NUMVAL(NUMCHK-ENTRADA) TO GRADOS-C
+           END-IF.
+
+       PROCESAR-LOTE.
+           OPEN INPUT LECTURAS-LOTE.
+           OPEN OUTPUT REPORTE-LOTE.
+           PERFORM LEER-LECTURA.
+           PERFORM CONVERTIR-ESCRIBIR-LECTURA THRU LEER-LECTURA
+                   UNTIL FIN-ARCHIVO.
+           CLOSE LECTURAS-LOTE.
+           CLOSE REPORTE-LOTE.
+
+       CONVERTIR-ESCRIBIR-LECTURA.
+           MOVE SPACES TO LINEA-REPORTE.
+           IF DIR-LECTURA = "F"
+               COMPUTE GRADOS-C = (GRADOS-LECTURA - 32) / 1.8
+               STRING GRADOS-LECTURA DELIMITED BY SIZE
+                   " F = " DELIMITED BY SIZE
+                   GRADOS-C DELIMITED BY SIZE
+                   " C" DELIMITED BY SIZE
+                   INTO LINEA-REPORTE
+               END-STRING
+           ELSE
+               IF GRADOS-LECTURA <= 100 AND GRADOS-LECTURA >= -273
+                   MOVE GRADOS-LECTURA TO GRADOS-C
+                   COMPUTE GRADOS-F = (GRADOS-C * 1.8) + 32
+                   STRING GRADOS-LECTURA DELIMITED BY SIZE
+                       " C = " DELIMITED BY SIZE
+                       GRADOS-F DELIMITED BY SIZE
+                       " F" DELIMITED BY SIZE
+                       INTO LINEA-REPORTE
+                   END-STRING
+               ELSE
+                   STRING GRADOS-LECTURA DELIMITED BY SIZE
+                       " C = RANGO INVALIDO" DELIMITED BY SIZE
+                       INTO LINEA-REPORTE
+                   END-STRING
+               END-IF
+           END-IF.
+           WRITE LINEA-REPORTE.
+       LEER-LECTURA.
+           READ LECTURAS-LOTE
+               AT END
+                   MOVE "S" TO SW-FIN-ARCHIVO
+           END-READ.
