@@ -2,20 +2,72 @@
       *Desarrolla una calculadora b�sica.
       *
       *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  Added MODULO and POTENCIA as operations 5 and 6, and
+      *             wrapped the whole entry/calculo/mostrar sequence in a
+      *             loop so the operator can run a string of calculations
+      *             without relaunching the program each time.
+      * 2026-08-08  Every calculation performed is now appended, with a
+      *             timestamp, to an audit log so a questioned result
+      *             can be traced back to exactly what was keyed in and
+      *             which operation produced it.
+      * 2026-08-08  The operator can now post a displayed result to the
+      *             general-ledger interface file as a debit or credit
+      *             entry against a chosen account, instead of the
+      *             result only ever reaching the screen.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCISE5.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA-LOG ASSIGN TO "AUDITLOG5"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITORIA-LOG.
+
+           SELECT GL-POSTING-FILE ASSIGN TO "GLPOST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-GL-POST.
+
+           SELECT EXCEPTION-LOG ASSIGN TO "EXCEPTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXCEPTION-LOG.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA-LOG.
+       01  LINEA-AUDITORIA-LOG PIC X(60).
+
+       FD  GL-POSTING-FILE.
+       01  REG-GL-POSTING PIC X(100).
+
+       FD  EXCEPTION-LOG.
+       01  REG-EXCEPTION-LOG PIC X(90).
+
        WORKING-STORAGE SECTION.
        01  NUM1 PIC 9999.
        01  NUM2 PIC 9999.
        01  RESULTADO PIC 99999V9(2).
        01  OPCION PIC 9.
+       01  SW-OTRA-OPERACION PIC A VALUE "S".
+           88  OTRA-OPERACION VALUE "S".
+       01  FS-AUDITORIA-LOG PIC XX.
+       01  MARCA-DE-TIEMPO PIC 9(8).
+       01  LINEA-SALIDA PIC X(60).
+       01  SW-POSTEAR-GL PIC A.
+           88  POSTEAR-GL VALUE "S".
+       01  SW-CALCULO-ERROR PIC A VALUE "N".
+           88  HAY-ERROR-CALCULO VALUE "S".
+           COPY GLPOST.
+           COPY EXCLOG.
 
        PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM INGRESO-VAL THRU MOSTRAR UNTIL NOT OTRA-OPERACION.
+           STOP RUN.
+
        INGRESO-VAL.
            DISPLAY "INGRESE UN VALOR: ".
            ACCEPT NUM1.
@@ -27,6 +79,8 @@
            DISPLAY "2) RESTA"
            DISPLAY "3) DIVISI�N"
            DISPLAY "4) MULTIPLICACI�N"
+           DISPLAY "5) M�DULO"
+           DISPLAY "6) POTENCIA"
            ACCEPT OPCION.
            EVALUATE OPCION
                WHEN  1
@@ -41,9 +95,76 @@
                    END-IF
                WHEN  4
                    COMPUTE RESULTADO = NUM1 * NUM2
+               WHEN  5
+                   IF NUM2 = 0
+                       DISPLAY "ERROR! DIVISOR = 0 NO PERMITIDO!"
+                   ELSE
+                       COMPUTE RESULTADO = FUNCTION MOD(NUM1, NUM2)
+                   END-IF
+               WHEN  6
+                   COMPUTE RESULTADO = NUM1 ** NUM2
+                       ON SIZE ERROR
+                           MOVE "S" TO SW-CALCULO-ERROR
+                           DISPLAY "ERROR! ", NUM1, " ELEVADO A ", NUM2,
+                                   " EXCEDE LA CAPACIDAD DEL RESULTADO"
+                           MOVE "EXERCISE5" TO EXCLOG-PROGRAMA
+                           MOVE "RESULTADO" TO EXCLOG-CAMPO
+                           MOVE SPACES TO EXCLOG-VALOR-MALO
+                           STRING NUM1 DELIMITED BY SIZE
+                               "**" DELIMITED BY SIZE
+                               NUM2 DELIMITED BY SIZE
+                               INTO EXCLOG-VALOR-MALO
+                           END-STRING
+                           PERFORM REGISTRAR-EXCEPCION
+                   END-COMPUTE
            END-EVALUATE.
        MOSTRAR.
-           DISPLAY "EL RESULTADO ES: ", RESULTADO.
+           IF HAY-ERROR-CALCULO
+               MOVE "N" TO SW-CALCULO-ERROR
+           ELSE
+               DISPLAY "EL RESULTADO ES: ", RESULTADO
+               PERFORM REGISTRAR-EN-LOG
+               DISPLAY "¿DESEA POSTEAR AL LIBRO MAYOR (S/N)? "
+               ACCEPT SW-POSTEAR-GL
+               IF POSTEAR-GL
+                   PERFORM POSTEAR-RESULTADO-GL
+               END-IF
+           END-IF.
+           DISPLAY "¿DESEA REALIZAR OTRA OPERACIÓN (S/N)? ".
+           ACCEPT SW-OTRA-OPERACION.
 
+       POSTEAR-RESULTADO-GL.
+           DISPLAY "CUENTA GL: ".
+           ACCEPT GL-CUENTA.
+           DISPLAY "¿DEBITO O CREDITO (D/C)? ".
+           ACCEPT GL-DEBITO-CREDITO.
+           MOVE "EXERCISE5" TO GL-PROGRAMA.
+           MOVE RESULTADO TO GL-MONTO.
+           MOVE "RESULTADO DE CALCULADORA" TO GL-DESCRIPCION.
+           PERFORM GRABAR-ASIENTO-GL.
 
-           STOP RUN.
+       REGISTRAR-EN-LOG.
+           ACCEPT MARCA-DE-TIEMPO FROM TIME.
+           MOVE SPACES TO LINEA-SALIDA.
+           STRING MARCA-DE-TIEMPO DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               NUM1 DELIMITED BY SIZE
+               " OP" DELIMITED BY SIZE
+               OPCION DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               NUM2 DELIMITED BY SIZE
+               " = " DELIMITED BY SIZE
+               RESULTADO DELIMITED BY SIZE
+               INTO LINEA-SALIDA
+           END-STRING.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF FS-AUDITORIA-LOG = "05" OR FS-AUDITORIA-LOG = "35"
+               CLOSE AUDITORIA-LOG
+               OPEN OUTPUT AUDITORIA-LOG
+           END-IF.
+           MOVE LINEA-SALIDA TO LINEA-AUDITORIA-LOG.
+           WRITE LINEA-AUDITORIA-LOG.
+           CLOSE AUDITORIA-LOG.
+
+           COPY GLPOST-PROC.
+           COPY EXCLOG-PROC.
