@@ -2,29 +2,83 @@
       * Verificar si un número es negativo, positivo o cero.
       *
       *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  Every classification made is now appended to a
+      *             daily distribution log (counts of positives,
+      *             negatives, and zeros), so the totals for the day
+      *             are there to look up instead of only ever having
+      *             been visible in the scrolled-past DISPLAY.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCISE3.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISTRIBUCION-LOG ASSIGN TO "DISTLOG4"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-DISTRIBUCION-LOG.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  DISTRIBUCION-LOG.
+       01  DIST-LOG-REC.
+           05  DIST-FECHA         PIC 9(8).
+           05  DIST-POSITIVOS     PIC 9(6).
+           05  DIST-NEGATIVOS     PIC 9(6).
+           05  DIST-CEROS         PIC 9(6).
+
        WORKING-STORAGE SECTION.
        01  NUM PIC S999.
+       01  FS-DISTRIBUCION-LOG PIC XX.
+           88  FS-DISTLOG-OK      VALUE "00".
+       01  FECHA-HOY PIC 9(8).
 
        PROCEDURE DIVISION.
        INGRESO-DATOS.
            DISPLAY "INGRESE UN NÚMERO: ".
            ACCEPT NUM.
        CONDICION.
+           PERFORM LEER-DISTRIBUCION-LOG.
            IF NUM = 0
                DISPLAY "EL NÚMERO INGRESADO ES CERO!"
+               ADD 1 TO DIST-CEROS
            ELSE
                IF NUM < 0
                    DISPLAY "EL NÚMERO INGRESADO ES NEGATIVO!"
+                   ADD 1 TO DIST-NEGATIVOS
                ELSE
                    DISPLAY "EL NÚMERO INGRESADO ES POSITIVO!"
+                   ADD 1 TO DIST-POSITIVOS
                END-IF
            END-IF.
+           PERFORM GRABAR-DISTRIBUCION-LOG.
 
            STOP RUN.
+
+       LEER-DISTRIBUCION-LOG.
+           ACCEPT FECHA-HOY FROM DATE YYYYMMDD.
+           MOVE 0 TO DIST-FECHA.
+           MOVE 0 TO DIST-POSITIVOS.
+           MOVE 0 TO DIST-NEGATIVOS.
+           MOVE 0 TO DIST-CEROS.
+           OPEN INPUT DISTRIBUCION-LOG.
+           IF FS-DISTLOG-OK
+               READ DISTRIBUCION-LOG
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE DISTRIBUCION-LOG
+           END-IF.
+           IF DIST-FECHA NOT = FECHA-HOY
+               MOVE FECHA-HOY TO DIST-FECHA
+               MOVE 0 TO DIST-POSITIVOS
+               MOVE 0 TO DIST-NEGATIVOS
+               MOVE 0 TO DIST-CEROS
+           END-IF.
+
+       GRABAR-DISTRIBUCION-LOG.
+           OPEN OUTPUT DISTRIBUCION-LOG.
+           WRITE DIST-LOG-REC.
+           CLOSE DISTRIBUCION-LOG.
