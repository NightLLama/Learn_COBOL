@@ -2,6 +2,12 @@
       *
       *Mostrar por pantalla la fecha actual!
       *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  ANO widened to a 4-digit year, pulling the century
+      *             from ACCEPT FECHA FROM DATE YYYYMMDD instead of
+      *             DATE, so "HOY ES:" prints an unambiguous four-digit
+      *             year instead of a two-digit one.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCISE6.
@@ -11,19 +17,19 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  FECHA.
-           05  ANO PIC 99.
+           05  ANO PIC 9(4).
            05  MES PIC 99.
            05  DIA PIC 99.
-       01  DIA-FORMATEADO PIC 9(8).
+       01  DIA-FORMATEADO PIC X(10).
 
        PROCEDURE DIVISION.
        INICIO.
-           ACCEPT FECHA FROM DATE.
+           ACCEPT FECHA FROM DATE YYYYMMDD.
            MOVE DIA TO DIA-FORMATEADO(1:2).
            MOVE "/" TO DIA-FORMATEADO(3:1).
            MOVE MES TO DIA-FORMATEADO(4:2).
            MOVE "/" TO DIA-FORMATEADO(6:1).
-           MOVE ANO TO DIA-FORMATEADO(7:2).
+           MOVE ANO TO DIA-FORMATEADO(7:4).
 
            DISPLAY "HOY ES: ", DIA-FORMATEADO.
        FIN.
