@@ -2,27 +2,175 @@
       * Calcular el área de un rectangulo, solicitando al usuario las me
       * didas de largo y ancho.
       *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  ANCHO/LARGO are now range-checked through the shared
+      *             RANGOCHK copybooks (must be greater than zero) before
+      *             CALCULO-AREA runs, instead of trusting whatever was
+      *             keyed in.
+      * 2026-08-08  Added a perimeter calculation alongside the area, and
+      *             a batch mode that reads a file of ANCHO/LARGO pairs
+      *             (one per job order) and writes an area-and-perimeter
+      *             report for the whole batch, since multiple cut
+      *             pieces are sized per job, not just one.
+      * 2026-08-08  ANCHO/LARGO now go through the shared numeric input
+      *             check before the range check runs, so a mistyped
+      *             letter gets a re-prompt instead of an abend.
+      * 2026-08-08  The batch report now carries the shared RPTHDR page
+      *             heading and a page break every RPTHDR-MAX-LINEAS
+      *             rows, instead of being a bare column dump.
+      * 2026-08-09  RPTHDR-LINEA-2 is now written under RPTHDR-LINEA-1
+      *             at every heading point - GENERAR-ENCABEZADO-RPT
+      *             builds it, this program just wasn't writing it.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCISE3.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS-LOTE ASSIGN TO "PEDIDOS3"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PEDIDOS-LOTE.
+
+           SELECT REPORTE-LOTE ASSIGN TO "REPORT3"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORTE-LOTE.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDOS-LOTE.
+       01  REG-PEDIDO.
+           05  ANCHO-PEDIDO       PIC 9(4).
+           05  LARGO-PEDIDO       PIC 9(4).
+
+       FD  REPORTE-LOTE.
+       01  LINEA-REPORTE PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  LARGO PIC 9(4).
        01  ANCHO PIC 9(4).
        01  RESULT-AREA PIC 9(10).
+       01  RESULT-PERIMETRO PIC 9(6).
+       01  OPCION-MODO PIC A.
+           88  MODO-LOTE VALUE "B".
+       01  FS-PEDIDOS-LOTE PIC XX.
+       01  FS-REPORTE-LOTE PIC XX.
+       01  SW-FIN-ARCHIVO PIC A VALUE "N".
+           88  FIN-ARCHIVO VALUE "S".
+           COPY RANGOCHK.
+           COPY NUMCHK.
+           COPY RPTHDR.
 
        PROCEDURE DIVISION.
        INGRESO-DATOS.
-           DISPLAY "INGRESE EL ANCHO: ".
-           ACCEPT ANCHO.
-           DISPLAY "INGRESE EL LARGO: ".
-           ACCEPT LARGO.
+           DISPLAY "MODO - (I)NTERACTIVO O POR (B) LOTE: ".
+           ACCEPT OPCION-MODO.
+           IF MODO-LOTE
+               PERFORM PROCESAR-LOTE
+           ELSE
+               MOVE "N" TO SW-RANGOCHK-OK
+               PERFORM PEDIR-ANCHO UNTIL RANGOCHK-EN-RANGO
+               MOVE "N" TO SW-RANGOCHK-OK
+               PERFORM PEDIR-LARGO UNTIL RANGOCHK-EN-RANGO
+               PERFORM CALCULO-AREA
+               PERFORM MOSTRAR-RESULT
+           END-IF.
+
+       FIN.
+           STOP RUN.
+
+           COPY RANGOCHK-PROC.
+           COPY NUMCHK-PROC.
+           COPY RPTHDR-PROC.
+
        CALCULO-AREA.
            COMPUTE RESULT-AREA = ANCHO * LARGO.
+           COMPUTE RESULT-PERIMETRO = 2 * (ANCHO + LARGO).
+
        MOSTRAR-RESULT.
            DISPLAY "EL ÁREA DEL RECTÁNGULO ES: ", RESULT-AREA.
+           DISPLAY "EL PERÍMETRO ES: ", RESULT-PERIMETRO.
 
-           STOP RUN.
+       PEDIR-ANCHO.
+           DISPLAY "INGRESE EL ANCHO: ".
+           ACCEPT NUMCHK-ENTRADA.
+           PERFORM VALIDAR-NUMCHK.
+           IF NUMCHK-VALIDO
+               MOVE FUNCTION NUMVAL(NUMCHK-ENTRADA) TO ANCHO
+               MOVE ANCHO TO RANGOCHK-VALOR
+               MOVE 1 TO RANGOCHK-MINIMO
+               MOVE 9999 TO RANGOCHK-MAXIMO
+               PERFORM VERIFICAR-RANGO
+               IF RANGOCHK-FUERA-RANGO
+                   DISPLAY "ANCHO DEBE SER MAYOR QUE CERO, REINGRESE"
+               END-IF
+           ELSE
+               MOVE "N" TO SW-RANGOCHK-OK
+           END-IF.
+
+       PEDIR-LARGO.
+           DISPLAY "INGRESE EL LARGO: ".
+           ACCEPT NUMCHK-ENTRADA.
+           PERFORM VALIDAR-NUMCHK.
+           IF NUMCHK-VALIDO
+               MOVE FUNCTION NUMVAL(NUMCHK-ENTRADA) TO LARGO
+               MOVE LARGO TO RANGOCHK-VALOR
+               MOVE 1 TO RANGOCHK-MINIMO
+               MOVE 9999 TO RANGOCHK-MAXIMO
+               PERFORM VERIFICAR-RANGO
+               IF RANGOCHK-FUERA-RANGO
+                   DISPLAY "LARGO DEBE SER MAYOR QUE CERO, REINGRESE"
+               END-IF
+           ELSE
+               MOVE "N" TO SW-RANGOCHK-OK
+           END-IF.
+
+       PROCESAR-LOTE.
+           MOVE "REPORTE DE ÁREA Y PERÍMETRO" TO RPTHDR-TITULO.
+           ACCEPT RPTHDR-FECHA FROM DATE YYYYMMDD.
+           MOVE 20 TO RPTHDR-MAX-LINEAS.
+           OPEN INPUT PEDIDOS-LOTE.
+           OPEN OUTPUT REPORTE-LOTE.
+           PERFORM GENERAR-ENCABEZADO-RPT.
+           WRITE LINEA-REPORTE FROM RPTHDR-LINEA-1
+               AFTER ADVANCING PAGE.
+           WRITE LINEA-REPORTE FROM RPTHDR-LINEA-2
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO RPTHDR-LINEA-ACTUAL.
+           PERFORM LEER-PEDIDO.
+           PERFORM CALCULAR-ESCRIBIR-PEDIDO THRU LEER-PEDIDO
+                   UNTIL FIN-ARCHIVO.
+           CLOSE PEDIDOS-LOTE.
+           CLOSE REPORTE-LOTE.
+
+       CALCULAR-ESCRIBIR-PEDIDO.
+           PERFORM VERIFICAR-SALTO-PAGINA-RPT.
+           IF RPTHDR-SALTO-PAGINA
+               WRITE LINEA-REPORTE FROM RPTHDR-LINEA-1
+                   AFTER ADVANCING PAGE
+               WRITE LINEA-REPORTE FROM RPTHDR-LINEA-2
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO RPTHDR-LINEA-ACTUAL
+           END-IF.
+           COMPUTE RESULT-AREA = ANCHO-PEDIDO * LARGO-PEDIDO.
+           COMPUTE RESULT-PERIMETRO =
+                   2 * (ANCHO-PEDIDO + LARGO-PEDIDO).
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "ANCHO: " DELIMITED BY SIZE
+               ANCHO-PEDIDO DELIMITED BY SIZE
+               "  LARGO: " DELIMITED BY SIZE
+               LARGO-PEDIDO DELIMITED BY SIZE
+               "  ÁREA: " DELIMITED BY SIZE
+               RESULT-AREA DELIMITED BY SIZE
+               "  PERÍMETRO: " DELIMITED BY SIZE
+               RESULT-PERIMETRO DELIMITED BY SIZE
+               INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE AFTER ADVANCING 1 LINE.
+           ADD 1 TO RPTHDR-LINEA-ACTUAL.
+       LEER-PEDIDO.
+           READ PEDIDOS-LOTE
+               AT END
+                   MOVE "S" TO SW-FIN-ARCHIVO
+           END-READ.
