@@ -1,27 +1,108 @@
       *Crea un programa que sume 2 números solicitados al usuario y
       *muestra el resultado.
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  Added a small control file updated after every run
+      *             with a running grand total and a count of additions
+      *             done today, so cumulative totals are visible across
+      *             many separate invocations instead of only the last
+      *             one.  The register resets when the file's date is
+      *             not today's.
+      * 2026-08-08  VAL1/VAL2 are now staged through the shared numeric
+      *             input check before being used, so a mistyped letter
+      *             gets a re-prompt instead of an abend.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCISE2.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGISTRO-CONTROL ASSIGN TO "REG2CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REGISTRO-CONTROL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  REGISTRO-CONTROL.
+       01  REGISTRO-CONTROL-REC.
+           05  REG-FECHA          PIC 9(8).
+           05  REG-GRAN-TOTAL     PIC 9(10).
+           05  REG-CONTADOR-HOY   PIC 9(6).
+
        WORKING-STORAGE SECTION.
        01  VAL1 PIC 9(5).
        01  VAL2 PIC 9(5).
        01  RESULTADO PIC 9(6).
+       01  FS-REGISTRO-CONTROL PIC XX.
+           88  FS-REGISTRO-OK     VALUE "00".
+       01  FECHA-HOY PIC 9(8).
+           COPY NUMCHK.
 
        PROCEDURE DIVISION.
        INGRESO-DATOS.
-           DISPLAY "INGRESE UN NÚMERO ENTERO: ".
-           ACCEPT VAL1.
-           DISPLAY "INGRESE OTRO NÚMERO ENTERO: ".
-           ACCEPT VAL2.
+           MOVE "N" TO SW-NUMCHK-OK.
+           PERFORM PEDIR-VAL1 UNTIL NUMCHK-VALIDO.
+           MOVE "N" TO SW-NUMCHK-OK.
+           PERFORM PEDIR-VAL2 UNTIL NUMCHK-VALIDO.
        CALCULO.
            COMPUTE RESULTADO = VAL1 + VAL2.
        MOSTRAR.
            DISPLAY "EL RESULTADO DE LOS NÚMEROS INGRESADOS ES: ",
            RESULTADO.
 
+           PERFORM ACTUALIZAR-REGISTRO-CONTROL.
+           DISPLAY "TOTAL ACUMULADO DE HOY: ", REG-GRAN-TOTAL,
+                   " (", REG-CONTADOR-HOY, " SUMAS)".
+
+       FIN.
            STOP RUN.
+
+       PEDIR-VAL1.
+           DISPLAY "INGRESE UN NÚMERO ENTERO: ".
+           ACCEPT NUMCHK-ENTRADA.
+           PERFORM VALIDAR-NUMCHK.
+           IF NUMCHK-VALIDO
+               MOVE FUNCTION NUMVAL(NUMCHK-ENTRADA) TO VAL1
+           END-IF.
+
+       PEDIR-VAL2.
+           DISPLAY "INGRESE OTRO NÚMERO ENTERO: ".
+           ACCEPT NUMCHK-ENTRADA.
+           PERFORM VALIDAR-NUMCHK.
+           IF NUMCHK-VALIDO
+               MOVE FUNCTION NUMVAL(NUMCHK-ENTRADA) TO VAL2
+           END-IF.
+
+           COPY NUMCHK-PROC.
+
+       ACTUALIZAR-REGISTRO-CONTROL.
+           ACCEPT FECHA-HOY FROM DATE YYYYMMDD.
+           PERFORM LEER-REGISTRO-CONTROL.
+           IF REG-FECHA NOT = FECHA-HOY
+               MOVE FECHA-HOY TO REG-FECHA
+               MOVE 0 TO REG-GRAN-TOTAL
+               MOVE 0 TO REG-CONTADOR-HOY
+           END-IF.
+           ADD RESULTADO TO REG-GRAN-TOTAL.
+           ADD 1 TO REG-CONTADOR-HOY.
+           PERFORM GRABAR-REGISTRO-CONTROL.
+
+       LEER-REGISTRO-CONTROL.
+           MOVE 0 TO REG-FECHA.
+           MOVE 0 TO REG-GRAN-TOTAL.
+           MOVE 0 TO REG-CONTADOR-HOY.
+           OPEN INPUT REGISTRO-CONTROL.
+           IF FS-REGISTRO-OK
+               READ REGISTRO-CONTROL
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE REGISTRO-CONTROL
+           END-IF.
+
+       GRABAR-REGISTRO-CONTROL.
+           OPEN OUTPUT REGISTRO-CONTROL.
+           WRITE REGISTRO-CONTROL-REC.
+           CLOSE REGISTRO-CONTROL.
