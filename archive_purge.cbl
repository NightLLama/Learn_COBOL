@@ -0,0 +1,94 @@
+      ******************************************************************
+      * Trabajo de fin de año: recorre STUDENT-MASTER y, para cada
+      * estudiante con ID-ESTUDIANTE menor o igual al ID de corte que
+      * ingresa el operador, copia el registro a ARCHIVE53 y lo borra
+      * de STUDENT-MASTER, para que las búsquedas de COBOL53 sigan
+      * siendo rápidas contra solo los estudiantes vigentes.
+      *
+      * STUDENT.CPY no tiene una fecha de graduación propia - el ID de
+      * estudiante se asigna en orden, así que se usa como sustituto
+      * del corte por fecha que pide el negocio (los ID más bajos son
+      * las cohortes más antiguas).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVE-PURGE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-ESTUDIANTE
+               FILE STATUS IS FS-STUDENT-MASTER.
+
+           SELECT ARCHIVE-FILE ASSIGN TO "ARCHIVE53"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-ARCHIVE-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY STUDENT.
+
+       FD  ARCHIVE-FILE.
+       01  REG-ARCHIVO-ESTUDIANTE.
+           05  ARCH-ID-ESTUDIANTE      PIC 9(6).
+           05  ARCH-NOM-ESTUDIANTE     PIC X(20).
+           05  ARCH-NUM-MATERIAS       PIC 9.
+           05  ARCH-TABLA-MATERIAS OCCURS 6 TIMES.
+               10  ARCH-COD-MATERIA    PIC X(4).
+               10  ARCH-NOTA-MATERIA   PIC 999.
+           05  ARCH-PROMEDIO           PIC 999V99.
+
+       WORKING-STORAGE SECTION.
+       01  FS-STUDENT-MASTER PIC XX.
+           88  FS-OK               VALUE "00".
+       01  FS-ARCHIVE-FILE PIC XX.
+       01  SW-FIN-ARCHIVO PIC A VALUE "N".
+           88  FIN-ARCHIVO VALUE "S".
+       01  ID-CORTE PIC 9(6).
+       01  CANT-ARCHIVADOS PIC 9(6) VALUE 0.
+       01  CANT-ARCHIVADOS-ED PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "ARCHIVO/DEPURACION DE FIN DE AÑO - STUDENT-MASTER".
+           DISPLAY "ID DE CORTE (SE ARCHIVAN LOS ID <= A ESTE): ".
+           ACCEPT ID-CORTE.
+           OPEN I-O STUDENT-MASTER.
+           OPEN OUTPUT ARCHIVE-FILE.
+           PERFORM LEER-ESTUDIANTE.
+           PERFORM EVALUAR-ESTUDIANTE UNTIL FIN-ARCHIVO.
+           CLOSE STUDENT-MASTER.
+           CLOSE ARCHIVE-FILE.
+           MOVE CANT-ARCHIVADOS TO CANT-ARCHIVADOS-ED.
+           DISPLAY "ESTUDIANTES ARCHIVADOS: ", CANT-ARCHIVADOS-ED.
+           STOP RUN.
+
+       LEER-ESTUDIANTE.
+           READ STUDENT-MASTER NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-ARCHIVO
+           END-READ.
+
+       EVALUAR-ESTUDIANTE.
+           IF ID-ESTUDIANTE <= ID-CORTE
+               PERFORM ARCHIVAR-ESTUDIANTE
+           END-IF.
+           PERFORM LEER-ESTUDIANTE.
+
+       ARCHIVAR-ESTUDIANTE.
+           MOVE ID-ESTUDIANTE TO ARCH-ID-ESTUDIANTE.
+           MOVE NOM-ESTUDIANTE TO ARCH-NOM-ESTUDIANTE.
+           MOVE NUM-MATERIAS TO ARCH-NUM-MATERIAS.
+           MOVE TABLA-MATERIAS(1) TO ARCH-TABLA-MATERIAS(1).
+           MOVE TABLA-MATERIAS(2) TO ARCH-TABLA-MATERIAS(2).
+           MOVE TABLA-MATERIAS(3) TO ARCH-TABLA-MATERIAS(3).
+           MOVE TABLA-MATERIAS(4) TO ARCH-TABLA-MATERIAS(4).
+           MOVE TABLA-MATERIAS(5) TO ARCH-TABLA-MATERIAS(5).
+           MOVE TABLA-MATERIAS(6) TO ARCH-TABLA-MATERIAS(6).
+           MOVE PROMEDIO TO ARCH-PROMEDIO.
+           WRITE REG-ARCHIVO-ESTUDIANTE.
+           DELETE STUDENT-MASTER.
+           ADD 1 TO CANT-ARCHIVADOS.
