@@ -12,33 +12,64 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT GL-POSTING-FILE ASSIGN TO "GLPOST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-GL-POST.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+      *-----------------------
+       FD  GL-POSTING-FILE.
+       01  REG-GL-POSTING PIC X(100).
       *-----------------------
        WORKING-STORAGE SECTION.
            01 VAR1 PICTURE 9(4).
-           01 VAR2 PIC 9(4).
-           01 RESULT PICTURE 9(6).
+           01 RESULT PICTURE 9(8) VALUE ZERO.
+           01 OPCION PIC A VALUE "S".
+           01 SW-POSTEAR-GL PIC A.
+               88 POSTEAR-GL VALUE "S".
+           COPY GLPOST.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
       **
-      * The main procedure of the program
+      * Running adding-machine tape: keep accumulating entered numbers
+      * into RESULT until the operator signals done, then print the
+      * final tape total.
       **
+           PERFORM SUMAR-VALOR UNTIL OPCION = "N".
+           DISPLAY "TOTAL DE LA CINTA: ", RESULT.
+           DISPLAY "¿DESEA POSTEAR EL TOTAL AL LIBRO MAYOR (S/N)? ".
+           ACCEPT SW-POSTEAR-GL.
+           IF POSTEAR-GL
+               PERFORM POSTEAR-TOTAL-GL
+           END-IF.
+            STOP RUN.
+      ** add other procedures here
+       SUMAR-VALOR.
            DISPLAY "INGRESE UN NÚMERO: ".
            ACCEPT VAR1.
-            DISPLAY VAR1.
-           DISPLAY "INGRESE OTRO NÚMERO: ".
-           ACCEPT VAR2.
-            DISPLAY VAR2.
-
-           ADD VAR1, VAR2 GIVING RESULT.
-           DISPLAY "EL RESULTADO DE LA SUMA ES: ", RESULT.
-
+           ADD VAR1 TO RESULT.
+           DISPLAY "SUBTOTAL: ", RESULT.
+           DISPLAY "¿AGREGAR OTRO VALOR A LA CINTA? (S/N): ".
+           ACCEPT OPCION.
+      **
+      * Posts the running tape total to the general-ledger interface
+      * file as a debit or credit against an operator-supplied account.
+      **
+       POSTEAR-TOTAL-GL.
+           DISPLAY "CUENTA GL: ".
+           ACCEPT GL-CUENTA.
+           DISPLAY "¿DEBITO O CREDITO (D/C)? ".
+           ACCEPT GL-DEBITO-CREDITO.
+           MOVE "HOLA-MUNDO" TO GL-PROGRAMA.
+           MOVE RESULT TO GL-MONTO.
+           MOVE "TOTAL DE CINTA SUMADORA" TO GL-DESCRIPCION.
+           PERFORM GRABAR-ASIENTO-GL.
 
-            STOP RUN.
-      ** add other procedures here
+           COPY GLPOST-PROC.
        END PROGRAM HOLA-MUNDO.
