@@ -1,22 +1,156 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "APRENDIENDO COBOL34".
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  NUMVAL-C no longer gets netted straight into one
+      *             RESULT - each amount's CR/DB suffix is inspected and
+      *             posted to its own TOTAL-DEBITOS/TOTAL-CREDITOS
+      *             accumulator, so we get real subtotals instead of
+      *             relying on NUMVAL-C's sign to cancel things out.
+      * 2026-08-08  POSTEAR-UNA-TRANSACCION now checks MONTO-ACTUAL with
+      *             FUNCTION TEST-NUMVAL-C before NUMVAL-C touches it,
+      *             since NUMVAL-C abends the run on a value it cannot
+      *             parse - a bad amount is logged and skipped instead.
+      * 2026-08-08  A leading three-letter currency code (USD, EUR, ...)
+      *             on the incoming string is now recognized and
+      *             stripped before FUNCTION NUMVAL-C runs, and the
+      *             parsed amount is converted to USD with a rate table
+      *             before posting, since overseas vendor statements
+      *             come in billed in their own currency.
+      * 2026-08-09  POSTEAR-UNA-TRANSACCION no longer assumes the last
+      *             two characters are always a DB/CR suffix - an
+      *             amount with neither is now posted by the sign
+      *             NUMVAL-C reported instead of always landing in
+      *             TOTAL-CREDITOS.
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG ASSIGN TO "EXCEPTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXCEPTION-LOG.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-LOG.
+       01  REG-EXCEPTION-LOG PIC X(90).
+
        WORKING-STORAGE SECTION.
-       01  STR1 PIC X(10).
-       01  STR2 PIC X(10).
+       01  TABLA-TRANSACCIONES.
+           05  MONTO-TRANSACCION OCCURS 3 TIMES PIC X(16).
+       01  IDX-TRANSACCION PIC 9.
+       01  MONTO-ACTUAL PIC X(16).
+       01  MONTO-SIN-CODIGO PIC X(13).
+       01  CODIGO-MONEDA PIC X(3).
+       01  SUFIJO-TRANSACCION PIC XX.
+       01  LONGITUD-TRANSACCION PIC 99.
+       01  MONTO-NUMERICO PIC S9(5)V99.
+       01  MONTO-CON-SIGNO PIC S9(5)V99.
+       01  TOTAL-DEBITOS PIC S9(5)V99 VALUE 0.
+       01  TOTAL-CREDITOS PIC S9(5)V99 VALUE 0.
        01  RESULT PIC S9(5)V99.
        01  RESULT-DPL PIC $$$,$$$.99.
+       01  DEBITOS-DPL PIC $$$,$$$.99.
+       01  CREDITOS-DPL PIC $$$,$$$.99.
+       01  POS-INVALIDA PIC S9(4).
+       01  TABLA-TASAS-CAMBIO.
+           05  TASA-CAMBIO-ENTRY OCCURS 4 TIMES.
+               10  TC-CODIGO PIC X(3).
+               10  TC-TASA   PIC 9(3)V9(4).
+       01  IDX-TASA PIC 9.
+       01  TASA-APLICABLE PIC 9(3)V9(4).
+       COPY EXCLOG.
        PROCEDURE DIVISION.
        INICIO.
-           MOVE "12,000.50" TO STR1.
-           MOVE "$100.50DB" TO STR2.
-           COMPUTE RESULT =
-                       FUNCTION NUMVAL-C(STR1) +
-                       FUNCTION NUMVAL-C(STR2).
+           PERFORM CARGAR-TASAS-CAMBIO.
+           MOVE "12,000.50" TO MONTO-TRANSACCION(1).
+           MOVE "$100.50DB" TO MONTO-TRANSACCION(2).
+           MOVE "EUR$250.00CR" TO MONTO-TRANSACCION(3).
+           PERFORM POSTEAR-UNA-TRANSACCION
+                   VARYING IDX-TRANSACCION FROM 1 BY 1
+                   UNTIL IDX-TRANSACCION > 3.
+           COMPUTE RESULT = TOTAL-CREDITOS - TOTAL-DEBITOS.
            MOVE RESULT TO RESULT-DPL.
-           DISPLAY RESULT-DPL.
+           MOVE TOTAL-DEBITOS TO DEBITOS-DPL.
+           MOVE TOTAL-CREDITOS TO CREDITOS-DPL.
+           DISPLAY "TOTAL DÉBITOS: ", DEBITOS-DPL.
+           DISPLAY "TOTAL CRÉDITOS: ", CREDITOS-DPL.
+           DISPLAY "NETO: ", RESULT-DPL.
        FIN.
            STOP RUN.
+
+           COPY EXCLOG-PROC.
+
+       POSTEAR-UNA-TRANSACCION.
+           MOVE MONTO-TRANSACCION(IDX-TRANSACCION) TO MONTO-ACTUAL.
+           PERFORM EXTRAER-CODIGO-MONEDA.
+           MOVE FUNCTION TEST-NUMVAL-C(MONTO-SIN-CODIGO) TO POS-INVALIDA.
+           IF POS-INVALIDA NOT = 0
+               DISPLAY "MONTO NO VÁLIDO, TRANSACCIÓN OMITIDA: ",
+                       MONTO-ACTUAL
+               MOVE "APRENDIENDO COBOL34" TO EXCLOG-PROGRAMA
+               MOVE "MONTO-ACTUAL" TO EXCLOG-CAMPO
+               MOVE MONTO-ACTUAL TO EXCLOG-VALOR-MALO
+               PERFORM REGISTRAR-EXCEPCION
+           ELSE
+               COMPUTE MONTO-CON-SIGNO =
+                       FUNCTION NUMVAL-C(MONTO-SIN-CODIGO)
+               COMPUTE MONTO-NUMERICO = FUNCTION ABS(MONTO-CON-SIGNO)
+               PERFORM BUSCAR-TASA-CAMBIO
+               COMPUTE MONTO-NUMERICO ROUNDED =
+                       MONTO-NUMERICO * TASA-APLICABLE
+               COMPUTE LONGITUD-TRANSACCION =
+                       FUNCTION LENGTH(FUNCTION TRIM(MONTO-SIN-CODIGO))
+               COMPUTE LONGITUD-TRANSACCION = LONGITUD-TRANSACCION - 1
+               MOVE FUNCTION UPPER-CASE(
+                       MONTO-SIN-CODIGO(LONGITUD-TRANSACCION:2))
+                   TO SUFIJO-TRANSACCION
+               IF SUFIJO-TRANSACCION = "DB"
+                   ADD MONTO-NUMERICO TO TOTAL-DEBITOS
+               ELSE
+                   IF SUFIJO-TRANSACCION = "CR"
+                       ADD MONTO-NUMERICO TO TOTAL-CREDITOS
+                   ELSE
+      *                NO DB/CR SUFFIX FOUND - FALL BACK TO THE SIGN
+      *                NUMVAL-C REPORTED, THE WAY THIS POSTED BEFORE
+      *                SUFFIXES WERE RECOGNIZED.
+                       IF MONTO-CON-SIGNO < 0
+                           ADD MONTO-NUMERICO TO TOTAL-DEBITOS
+                       ELSE
+                           ADD MONTO-NUMERICO TO TOTAL-CREDITOS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       EXTRAER-CODIGO-MONEDA.
+           MOVE "USD" TO CODIGO-MONEDA.
+           MOVE SPACES TO MONTO-SIN-CODIGO.
+           MOVE MONTO-ACTUAL(1:13) TO MONTO-SIN-CODIGO.
+           IF MONTO-ACTUAL(1:1) >= "A" AND MONTO-ACTUAL(1:1) <= "Z"
+               MOVE MONTO-ACTUAL(1:3) TO CODIGO-MONEDA
+               MOVE SPACES TO MONTO-SIN-CODIGO
+               MOVE MONTO-ACTUAL(4:13) TO MONTO-SIN-CODIGO
+           END-IF.
+
+       CARGAR-TASAS-CAMBIO.
+           MOVE "USD" TO TC-CODIGO(1).
+           MOVE 1.0000 TO TC-TASA(1).
+           MOVE "EUR" TO TC-CODIGO(2).
+           MOVE 1.0800 TO TC-TASA(2).
+           MOVE "GBP" TO TC-CODIGO(3).
+           MOVE 1.2600 TO TC-TASA(3).
+           MOVE "JPY" TO TC-CODIGO(4).
+           MOVE 0.0067 TO TC-TASA(4).
+
+       BUSCAR-TASA-CAMBIO.
+           MOVE 1.0000 TO TASA-APLICABLE.
+           MOVE 1 TO IDX-TASA.
+           PERFORM COMPARAR-UNA-TASA UNTIL IDX-TASA > 4.
+
+       COMPARAR-UNA-TASA.
+           IF TC-CODIGO(IDX-TASA) = CODIGO-MONEDA
+               MOVE TC-TASA(IDX-TASA) TO TASA-APLICABLE
+           END-IF.
+           ADD 1 TO IDX-TASA.
