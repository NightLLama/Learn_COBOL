@@ -1,24 +1,65 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "APRENDIENDO COBOL14".
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  CALCULO now checks the INT-1 * INT-2 extension
+      *             against INT-3's PIC 9(3) capacity before storing it,
+      *             flagging the line instead of letting the result
+      *             truncate silently - the same check our order-line
+      *             price-extension step needs.
+      * 2026-08-08  IMPRIMIR now also logs the overflow to the shared
+      *             exception log instead of only ever showing it on
+      *             screen for the moment the error message scrolls by.
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG ASSIGN TO "EXCEPTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXCEPTION-LOG.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-LOG.
+       01  REG-EXCEPTION-LOG PIC X(90).
+
        WORKING-STORAGE SECTION.
        01  INT-1 PIC 9.
        01  INT-2 PIC 999.
        01  INT-3 PIC 9(3).
+       01  EXTENSION-CALCULADA PIC 9(7).
+       01  SW-DESBORDE PIC A VALUE "N".
+           88  HAY-DESBORDE VALUE "S".
+       COPY EXCLOG.
        PROCEDURE DIVISION.
        INICIO.
        MOVER.
            MOVE 5 TO INT-1.
            MOVE 100 TO INT-2.
        CALCULO.
-           COMPUTE INT-3 = INT-1 * INT-2.
+           MOVE "N" TO SW-DESBORDE.
+           COMPUTE EXTENSION-CALCULADA = INT-1 * INT-2.
+           IF EXTENSION-CALCULADA > 999
+               MOVE "S" TO SW-DESBORDE
+           ELSE
+               MOVE EXTENSION-CALCULADA TO INT-3
+           END-IF.
        IMPRIMIR.
            DISPLAY INT-1.
            DISPLAY INT-2.
-           DISPLAY INT-3.
+           IF HAY-DESBORDE
+               DISPLAY "ERROR! EXTENSIÓN ", EXTENSION-CALCULADA,
+                       " EXCEDE LA CAPACIDAD DE INT-3 (999)"
+               MOVE "APRENDIENDO COBOL14" TO EXCLOG-PROGRAMA
+               MOVE "EXTENSION-CALCULADA" TO EXCLOG-CAMPO
+               MOVE EXTENSION-CALCULADA TO EXCLOG-VALOR-MALO
+               PERFORM REGISTRAR-EXCEPCION
+           ELSE
+               DISPLAY INT-3
+           END-IF.
 
        FIN.
            STOP RUN.
+
+           COPY EXCLOG-PROC.
