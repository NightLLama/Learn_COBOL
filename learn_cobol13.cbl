@@ -1,22 +1,67 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "APRENDIENDO COBOL13".
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  IMPRIMIR now reads CHAR-1/CHAR-2/CHAR-3 from a real
+      *             transaction record (prefix code, product code,
+      *             description) instead of three literals, and prints
+      *             one shipping-label line per transaction to a label
+      *             output file for the pack station.
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACCIONES ASSIGN TO "TRXLABEL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TRANSACCIONES.
+
+           SELECT ETIQUETAS ASSIGN TO "LABELS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ETIQUETAS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACCIONES.
+       01  TRANSACCION-REC.
+           05  CHAR-1 PIC X.
+           05  CHAR-2 PIC XXX.
+           05  CHAR-3 PICTURE IS X(8).
+
+       FD  ETIQUETAS.
+       01  LINEA-ETIQUETA PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01  CHAR-1 PIC X.
-       01  CHAR-2 PIC XXX.
-       01  CHAR-3 PICTURE IS X(8).
+       01  FS-TRANSACCIONES PIC XX.
+       01  FS-ETIQUETAS PIC XX.
+       01  SW-FIN-ARCHIVO PIC A VALUE "N".
+           88  FIN-ARCHIVO VALUE "S".
 
        PROCEDURE DIVISION.
        INICIO.
-       MOVER.
-           MOVE "!" TO CHAR-1.
-           MOVE "P2P" TO CHAR-2.
-           MOVE "ABCDEF" TO CHAR-3.
-       IMPRIMIR.
-           DISPLAY CHAR-1," ", CHAR-2, " ", CHAR-3.
-
+           OPEN INPUT TRANSACCIONES.
+           OPEN OUTPUT ETIQUETAS.
+           PERFORM LEER-TRANSACCION.
+           PERFORM IMPRIMIR THRU LEER-TRANSACCION
+                   UNTIL FIN-ARCHIVO.
+           CLOSE TRANSACCIONES.
+           CLOSE ETIQUETAS.
        FIN.
            STOP RUN.
+
+       IMPRIMIR.
+           DISPLAY CHAR-1," ", CHAR-2, " ", CHAR-3.
+           MOVE SPACES TO LINEA-ETIQUETA.
+           STRING CHAR-1 DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               CHAR-2 DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               CHAR-3 DELIMITED BY SIZE
+               INTO LINEA-ETIQUETA
+           END-STRING.
+           WRITE LINEA-ETIQUETA.
+       LEER-TRANSACCION.
+           READ TRANSACCIONES
+               AT END
+                   MOVE "S" TO SW-FIN-ARCHIVO
+           END-READ.
