@@ -1,31 +1,143 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "AREA DE UN CIRCULO".
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  Grown from a single fixed-radius circle calculation
+      *             into a shape-selection suite: circle plus the
+      *             rectangle logic moved over from exercise3.cbl, with
+      *             a cm/inches unit selector so one program answers
+      *             whatever shop-floor area question comes up.  RADIO
+      *             is now two digits with decimals instead of PIC 9.
+      * 2026-08-08  RADIO/ANCHO/LARGO now go through the shared numeric
+      *             input check before use, so a mistyped letter gets a
+      *             re-prompt instead of an abend.
+      * 2026-08-08  INICIO now opens with a one-line banner naming the
+      *             program and its input limits, so it is clear from
+      *             the first line that RADIO/ANCHO/LARGO are each two
+      *             digits with up to two decimals before the unit
+      *             prompt runs.
+      * 2026-08-09  Dropped the cm<->inches round-trip conversion on the
+      *             input fields (it multiplied by the inch factor then
+      *             divided right back out, losing precision on the
+      *             store in between for no benefit). RADIO/ANCHO/LARGO
+      *             are now used directly in whichever unit the operator
+      *             selected, with the result labelled CM/CM2 or IN/IN2
+      *             to match.
+      ******************************************************************
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  RADIO PIC 9 VALUE 3.
-       01  PI PIC 9V99 VALUE 3.14.
-       01  LONGITUD PIC 99V99.
-       01  AREA-CIR PIC 99V99.
-       01  NUEVA-LONGITUD PIC 99V99.
-       01  NUEVA-AREA PIC 99V99.
+       01  OPCION-UNIDAD PIC X.
+           88  UNIDAD-CENTIMETROS  VALUE "C".
+           88  UNIDAD-PULGADAS     VALUE "I".
+       01  OPCION-FORMA PIC 9.
+
+       01  PI PIC 9V9999 VALUE 3.1416.
+       01  RADIO PIC 99V99.
+       01  LONGITUD PIC 999V99.
+       01  AREA-CIR PIC 9(5)V99.
+
+       01  LARGO PIC 99V99.
+       01  ANCHO PIC 99V99.
+       01  AREA-RECT PIC 9999V99.
+       01  ETIQUETA-UNIDAD PIC X(2).
+       01  ETIQUETA-UNIDAD-CUAD PIC X(5).
+           COPY RANGOCHK.
+           COPY NUMCHK.
 
        PROCEDURE DIVISION.
        INICIO.
-       ENTRADA-DATOS.
-           DISPLAY "INGRESE EL RADIO: ".
-           ACCEPT RADIO.
+           DISPLAY "AREA DE UN CIRCULO O RECTANGULO - RADIO/ANCHO/LARGO"
+               " SON NUMERICOS DE HASTA 2 DIGITOS Y 2 DECIMALES".
+           PERFORM PEDIR-UNIDAD.
+           PERFORM PEDIR-FORMA.
+           EVALUATE OPCION-FORMA
+               WHEN 1
+                   PERFORM PROCESAR-CIRCULO
+               WHEN 2
+                   PERFORM PROCESAR-RECTANGULO
+               WHEN OTHER
+                   DISPLAY "OPCIÓN INVÁLIDA"
+           END-EVALUATE.
 
-       CALCULO.
-           COMPUTE LONGITUD = 2 * PI * RADIO.
-           COMPUTE AREA-CIR = PI * RADIO * RADIO.
-       MOVER-VALOR.
-           MOVE LONGITUD TO NUEVA-LONGITUD.
-           MOVE AREA-CIR TO NUEVA-AREA.
-       MUESTRAR-RESULTADOS.
-           DISPLAY NUEVA-LONGITUD.
-           DISPLAY NUEVA-AREA.
        FIN.
            STOP RUN.
+
+           COPY RANGOCHK-PROC.
+           COPY NUMCHK-PROC.
+
+       PEDIR-UNIDAD.
+           DISPLAY "UNIDADES - (C)ENTÍMETROS O (I)NCHES: ".
+           ACCEPT OPCION-UNIDAD.
+           IF UNIDAD-PULGADAS
+               MOVE "IN" TO ETIQUETA-UNIDAD
+               MOVE "IN2" TO ETIQUETA-UNIDAD-CUAD
+           ELSE
+               MOVE "CM" TO ETIQUETA-UNIDAD
+               MOVE "CM2" TO ETIQUETA-UNIDAD-CUAD
+           END-IF.
+
+       PEDIR-FORMA.
+           DISPLAY "SELECCIONE FIGURA - 1=CÍRCULO  2=RECTÁNGULO: ".
+           ACCEPT OPCION-FORMA.
+
+       PROCESAR-CIRCULO.
+           MOVE "N" TO SW-NUMCHK-OK.
+           PERFORM PEDIR-RADIO UNTIL NUMCHK-VALIDO.
+           COMPUTE LONGITUD = 2 * PI * RADIO.
+           COMPUTE AREA-CIR = PI * RADIO * RADIO.
+           DISPLAY "CIRCUNFERENCIA: ", LONGITUD, " ", ETIQUETA-UNIDAD.
+           DISPLAY "ÁREA: ", AREA-CIR, " ", ETIQUETA-UNIDAD-CUAD.
+
+       PROCESAR-RECTANGULO.
+           MOVE "N" TO SW-RANGOCHK-OK.
+           PERFORM PEDIR-ANCHO UNTIL RANGOCHK-EN-RANGO.
+           MOVE "N" TO SW-RANGOCHK-OK.
+           PERFORM PEDIR-LARGO UNTIL RANGOCHK-EN-RANGO.
+           COMPUTE AREA-RECT = ANCHO * LARGO.
+           DISPLAY "ÁREA DEL RECTÁNGULO: ", AREA-RECT, " ",
+                   ETIQUETA-UNIDAD-CUAD.
+
+       PEDIR-RADIO.
+           DISPLAY "INGRESE EL RADIO: ".
+           ACCEPT NUMCHK-ENTRADA.
+           PERFORM VALIDAR-NUMCHK.
+           IF NUMCHK-VALIDO
+               MOVE FUNCTION NUMVAL(NUMCHK-ENTRADA) TO RADIO
+           END-IF.
+
+       PEDIR-ANCHO.
+           DISPLAY "INGRESE EL ANCHO: ".
+           ACCEPT NUMCHK-ENTRADA.
+           PERFORM VALIDAR-NUMCHK.
+           IF NUMCHK-VALIDO
+               MOVE FUNCTION NUMVAL(NUMCHK-ENTRADA) TO ANCHO
+               MOVE ANCHO TO RANGOCHK-VALOR
+               MOVE 1 TO RANGOCHK-MINIMO
+               MOVE 99 TO RANGOCHK-MAXIMO
+               PERFORM VERIFICAR-RANGO
+               IF RANGOCHK-FUERA-RANGO
+                   DISPLAY "ANCHO DEBE SER MAYOR QUE CERO, REINGRESE"
+               END-IF
+           ELSE
+               MOVE "N" TO SW-RANGOCHK-OK
+           END-IF.
+
+       PEDIR-LARGO.
+           DISPLAY "INGRESE EL LARGO: ".
+           ACCEPT NUMCHK-ENTRADA.
+           PERFORM VALIDAR-NUMCHK.
+           IF NUMCHK-VALIDO
+               MOVE FUNCTION NUMVAL(NUMCHK-ENTRADA) TO LARGO
+               MOVE LARGO TO RANGOCHK-VALOR
+               MOVE 1 TO RANGOCHK-MINIMO
+               MOVE 99 TO RANGOCHK-MAXIMO
+               PERFORM VERIFICAR-RANGO
+               IF RANGOCHK-FUERA-RANGO
+                   DISPLAY "LARGO DEBE SER MAYOR QUE CERO, REINGRESE"
+               END-IF
+           ELSE
+               MOVE "N" TO SW-RANGOCHK-OK
+           END-IF.
