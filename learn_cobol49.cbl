@@ -1,6 +1,14 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "APRENDIENDO COBOL49".
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  OPCION 1/2/3 now CALL the calculator, area, and
+      *             temperature-conversion utilities we already have
+      *             instead of displaying a placeholder message, so
+      *             this is a working selector rather than a demo of
+      *             EVALUATE syntax.
+      ******************************************************************
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
@@ -9,17 +17,20 @@
 
        PROCEDURE DIVISION.
        INICIO.
-           DISPLAY "INGRESE UNA OPCI�N PARA SELECCIONAR UNA FUNCI�N: ".
+           DISPLAY "1 - CALCULADORA (SUMAR VALORES)".
+           DISPLAY "2 - CALCULADORA DE ÁREAS (CÍRCULO/RECTÁNGULO)".
+           DISPLAY "3 - CONVERSIÓN CELSIUS A FAHRENHEIT".
+           DISPLAY "INGRESE UNA OPCIÓN PARA SELECCIONAR UNA FUNCIÓN: ".
            ACCEPT OPCION.
            EVALUATE TRUE
                WHEN OPCION = 1
-                   DISPLAY "ELEGISTE LA FUNCI�N 1!"
+                   CALL "HOLA-MUNDO"
                WHEN OPCION = 2
-                   DISPLAY "ELEGISTE LA FUNCI�N 2!"
+                   CALL "AREA DE UN CIRCULO"
                WHEN OPCION = 3
-                   DISPLAY "ELEGISTE LA FUNCI�N 3!"
+                   CALL "EXERCISE7"
                WHEN OTHER
-                   DISPLAY "OPCI�N NO VALIDA"
+                   DISPLAY "OPCIÓN NO VALIDA"
            END-EVALUATE.
            STOP RUN.
        FIN.
