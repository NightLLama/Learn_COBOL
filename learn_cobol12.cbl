@@ -2,20 +2,63 @@
        PROGRAM-ID. "APRENDIENDO COBOL12".
        AUTHOR. ALBERTO LOPEZ.
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  NOMBRE-COMPANIA/NOMBRE-ELEGIDO are now read from a
+      *             parameter file at INICIO instead of being compiled
+      *             in, so a rebrand no longer needs a recompile - the
+      *             VALUE clauses below are only the fallback used when
+      *             no parameter file is present.
+      * 2026-08-08  NOMBRE-COMPANIA/NOMBRE-ELEGIDO moved out to the
+      *             shared copybooks/COMPANY.CPY record, so the
+      *             transcript report and any other program that needs
+      *             the company name can COPY the same layout.
+      * 2026-08-08  The company-name change is now written to the
+      *             shared audit log (old name/new name) before the
+      *             field is overwritten, so a rebrand leaves a paper
+      *             trail instead of just a screen message.
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-COMPANIA ASSIGN TO "COMPPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PARM-COMPANIA.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-LOG.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-COMPANIA.
+       01  PARM-COMPANIA-REC.
+           05  PARM-NOMBRE-ANTERIOR PIC X(20).
+           05  PARM-NOMBRE-NUEVO    PIC X(20).
+
+       FD  AUDIT-LOG.
+       01  REG-AUDIT-LOG PIC X(100).
+
        WORKING-STORAGE SECTION.
-       01  NOMBRE-COMPANIA PIC X(20) VALUE "ARCADIA".
-       01  NOMBRE-ELEGIDO PIC X(20) VALUE "ZUCHI".
+       COPY COMPANY.
+       01  FS-PARM-COMPANIA PIC XX.
+           88  FS-PARM-OK VALUE "00".
+           COPY AUDIT.
 
        PROCEDURE DIVISION.
        INICIO.
+           PERFORM LEER-PARAMETROS.
        MOSTRAR-NUEVO-NOMBRE.
 
            DISPLAY "EL NOMBRE ORIGINAL DE LA COMPANIA ERA: ",
            NOMBRE-COMPANIA.
 
+           MOVE "APRENDIENDO COBOL12" TO AUDIT-PROGRAMA.
+           MOVE "NOMBRE-COMPANIA" TO AUDIT-CAMPO.
+           MOVE NOMBRE-COMPANIA TO AUDIT-VALOR-ANTES.
+           MOVE NOMBRE-ELEGIDO TO AUDIT-VALOR-DESPUES.
+           PERFORM GRABAR-AUDITORIA.
+
            MOVE NOMBRE-ELEGIDO TO NOMBRE-COMPANIA.
            DISPLAY "EL NUEVO NOMBRE DE LA COMPANIA ES: ",
            NOMBRE-COMPANIA.
@@ -23,3 +66,18 @@
 
        FIN.
            STOP RUN.
+
+           COPY AUDIT-PROC.
+
+       LEER-PARAMETROS.
+           OPEN INPUT PARM-COMPANIA.
+           IF FS-PARM-OK
+               READ PARM-COMPANIA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-NOMBRE-ANTERIOR TO NOMBRE-COMPANIA
+                       MOVE PARM-NOMBRE-NUEVO TO NOMBRE-ELEGIDO
+               END-READ
+               CLOSE PARM-COMPANIA
+           END-IF.
