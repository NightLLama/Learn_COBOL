@@ -1,6 +1,15 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "APRENDIENDO COBOL36".
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  The ad hoc IF NUM1 = NUM2 / IF NUM1 + NUM2 < NUM3
+      *             checks now go through the shared RANGOCHK copybooks
+      *             (VERIFICAR-IGUAL / VERIFICAR-SUMA-MENOR) instead of
+      *             their own one-off IF logic, the same copybook the
+      *             grade-validation, adjustment-entry, and area
+      *             calculator programs now COPY.
+      ******************************************************************
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
@@ -10,6 +19,7 @@
        01  NUM3 PIC 9.
        01  CHR1 PIC X VALUE "A".
        01  CHR2 PIC X VALUE "B".
+           COPY RANGOCHK.
 
        PROCEDURE DIVISION.
        INICIO.
@@ -17,20 +27,26 @@
            MOVE 3 TO NUM2.
            MOVE 5 TO NUM3.
 
-           IF NUM1 = NUM2
+           MOVE NUM1 TO RANGOCHK-VALOR.
+           MOVE NUM2 TO RANGOCHK-VALOR2.
+           PERFORM VERIFICAR-IGUAL.
+           IF RANGOCHK-EN-RANGO
                DISPLAY "VERDADERO"
            ELSE
                DISPLAY "FALSO"
            END-IF.
 
-           IF NUM1 + NUM2 < NUM3
+           MOVE NUM1 TO RANGOCHK-VALOR.
+           MOVE NUM2 TO RANGOCHK-VALOR2.
+           MOVE NUM3 TO RANGOCHK-MAXIMO.
+           PERFORM VERIFICAR-SUMA-MENOR.
+           IF RANGOCHK-EN-RANGO
                DISPLAY "VERDADERO"
            ELSE
                DISPLAY "FALSO"
            END-IF.
 
-
-
-
        FIN.
-           STOP RUN
+           STOP RUN.
+
+           COPY RANGOCHK-PROC.
