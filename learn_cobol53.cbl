@@ -1,38 +1,296 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "APRENDIENDO COBOL53".
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  Persist each student entered at CONSEGUIR-DETALLES-EST
+      *             to an indexed STUDENT-MASTER file, keyed on
+      *             ID-ESTUDIANTE, so the roster survives between runs.
+      * 2026-08-08  INFO-ESTUDIANTE now carries a TABLA-MATERIAS OCCURS
+      *             table (copybooks/STUDENT.CPY) instead of the two
+      *             fixed NOTA-ING/NOTA-MAT fields, so CALCULO averages
+      *             however many subjects (up to six) the student is
+      *             actually enrolled in.  Each grade keyed into the
+      *             table is range-checked 0-100 on entry, re-prompting
+      *             on a bad value instead of letting a typo through.
+      * 2026-08-08  CONSEGUIR-DETALLES-EST now looks ID-ESTUDIANTE up on
+      *             STUDENT-MASTER before keying the rest of the record,
+      *             so re-entering an existing ID goes down an update
+      *             path (with the clerk told it is an update) instead
+      *             of always landing a fresh entry.
+      * 2026-08-08  Added a checkpoint file written after every student
+      *             saved, so a run interrupted mid-roster can be
+      *             restarted picking the student count back up instead
+      *             of re-keying the whole class from student (1) again.
+      * 2026-08-08  NOM-ESTUDIANTE is run through FUNCTION UPPER-CASE
+      *             right after it is keyed, so names entered by
+      *             different clerks end up consistently cased in
+      *             STUDENT-MASTER instead of mixed-case by whoever typed
+      *             the record.
+      * 2026-08-08  Updating an existing student (NOM-ESTUDIANTE or
+      *             PROMEDIO) now writes a before/after entry to the
+      *             shared audit log, so a corrected grade leaves a
+      *             paper trail of what it was changed from.
+      * 2026-08-08  CONSEGUIR-DETALLES-EST now scans STUDENT-MASTER for
+      *             a name that closely matches (at most two characters
+      *             different) the one just keyed, and warns the clerk
+      *             before filing it, so the same student keyed under
+      *             two slightly different spellings on two different
+      *             days gets caught instead of silently duplicated.
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-ESTUDIANTE
+               FILE STATUS IS FS-STUDENT-MASTER.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT53"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-LOG.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY STUDENT.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CHK-CONTADOR       PIC 99.
+           05  CHK-ULTIMO-ID      PIC 9(6).
+
+       FD  AUDIT-LOG.
+       01  REG-AUDIT-LOG PIC X(100).
+
        WORKING-STORAGE SECTION.
-       01  INFO-ESTUDIANTE.
-           05  NOM-ESTUDIANTE PIC X(20).
-           05  NOTA-ING PIC 99.
-           05  NOTA-MAT PIC 99.
-           05  PROMEDIO PIC 99.99.
-           05  CONTADOR PIC 99 VALUE 1.
+       01  CONTADOR PIC 99 VALUE 1.
        01  OPCION PIC A.
+       01  SW-NOTA-OK PIC A.
+           88  NOTA-OK VALUE "S".
+       01  TOTAL-MATERIAS PIC 9(4).
+       01  SW-EST-EXISTE PIC A VALUE "N".
+           88  EST-EXISTE VALUE "S".
+       01  NOM-ANTES PIC X(20).
+       01  PROMEDIO-ANTES PIC 999V99.
+       01  PROMEDIO-ANTES-ED PIC ZZ9.99.
+       01  PROMEDIO-DESPUES-ED PIC ZZ9.99.
+       01  ID-NUEVO PIC 9(6).
+       01  NOM-NUEVO PIC X(20).
+       01  SW-NOMBRE-DUP PIC A.
+           88  NOMBRE-DUPLICADO VALUE "S".
+       01  SW-FIN-DUP PIC A.
+           88  FIN-DUP VALUE "S".
+       01  DIFERENCIAS-NOMBRE PIC 99.
+       01  POS-NOMBRE PIC 99.
+       01  SAVE-INFO-ESTUDIANTE PIC X(74).
+       01  FS-STUDENT-MASTER PIC XX.
+           88  FS-OK               VALUE "00".
+           88  FS-NO-EXISTE        VALUE "35".
+           88  FS-DUPLICADO        VALUE "22".
+       01  FS-CHECKPOINT PIC XX.
+           88  FS-CHECKPOINT-OK    VALUE "00".
+           COPY RANGOCHK.
+           COPY AUDIT.
 
        PROCEDURE DIVISION.
        INICIO.
+           PERFORM ABRIR-STUDENT-MASTER.
+           PERFORM LEER-CHECKPOINT.
            MOVE "S" TO OPCION.
            PERFORM CONSEGUIR-DETALLES-EST THRU VERIFICAR-MAS-EST
                    UNTIL OPCION = "N".
+           CLOSE STUDENT-MASTER.
            STOP RUN.
+
+       ABRIR-STUDENT-MASTER.
+           OPEN I-O STUDENT-MASTER.
+           IF FS-NO-EXISTE
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
+           END-IF.
+
+       LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF FS-CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHK-CONTADOR TO CONTADOR
+                       DISPLAY "REANUDANDO DESDE EL ESTUDIANTE ",
+                               CONTADOR, " (ÚLTIMO ID GRABADO: ",
+                               CHK-ULTIMO-ID, ")"
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
        CONSEGUIR-DETALLES-EST.
+           DISPLAY "ID DEL ESTUDIANTE: ". ACCEPT ID-ESTUDIANTE.
+           PERFORM BUSCAR-ESTUDIANTE.
+           IF EST-EXISTE
+               DISPLAY "ESTUDIANTE YA EXISTE - ACTUALIZANDO DATOS"
+               MOVE NOM-ESTUDIANTE TO NOM-ANTES
+               MOVE PROMEDIO TO PROMEDIO-ANTES
+           ELSE
+               DISPLAY "ESTUDIANTE NUEVO - DANDO DE ALTA"
+           END-IF.
            DISPLAY "NOMBRE: ". ACCEPT NOM-ESTUDIANTE.
-           DISPLAY "NOTA DE INGLÉS: ". ACCEPT NOTA-ING.
-           DISPLAY "NOTA DE MATEMÁTICAS: ". ACCEPT NOTA-MAT.
+           MOVE FUNCTION UPPER-CASE(NOM-ESTUDIANTE) TO NOM-ESTUDIANTE.
+           IF NOT EST-EXISTE
+               MOVE ID-ESTUDIANTE TO ID-NUEVO
+               MOVE NOM-ESTUDIANTE TO NOM-NUEVO
+               PERFORM VERIFICAR-NOMBRE-DUPLICADO
+               MOVE ID-NUEVO TO ID-ESTUDIANTE
+               MOVE NOM-NUEVO TO NOM-ESTUDIANTE
+           END-IF.
+           MOVE "N" TO SW-NOTA-OK.
+           PERFORM PEDIR-NUM-MATERIAS UNTIL NOTA-OK.
+           MOVE "N" TO SW-NOTA-OK.
+           PERFORM PEDIR-UNA-MATERIA
+                   VARYING IDX-MATERIA FROM 1 BY 1
+                   UNTIL IDX-MATERIA > NUM-MATERIAS.
        CALCULO.
-           COMPUTE PROMEDIO = (NOTA-ING + NOTA-MAT) / 2.
+           MOVE 0 TO TOTAL-MATERIAS.
+           PERFORM SUMAR-UNA-MATERIA
+                   VARYING IDX-MATERIA FROM 1 BY 1
+                   UNTIL IDX-MATERIA > NUM-MATERIAS.
+           COMPUTE PROMEDIO = TOTAL-MATERIAS / NUM-MATERIAS.
 
        MOSTRAR.
            DISPLAY "**********************************************"
            DISPLAY "ESTUDIANTE ", "(", CONTADOR, ")", ": ",
            NOM-ESTUDIANTE.
-           DISPLAY "PROMEDIO ESTUDIANTIL: ", PROMEDIO.
+           MOVE PROMEDIO TO PROMEDIO-DESPUES-ED.
+           DISPLAY "PROMEDIO ESTUDIANTIL: ", PROMEDIO-DESPUES-ED.
+           EVALUATE TRUE
+               WHEN HONOR-ROLL
+                   DISPLAY "ESTADO: CUADRO DE HONOR"
+               WHEN APROBADO
+                   DISPLAY "ESTADO: APROBADO"
+               WHEN REPROBADO
+                   DISPLAY "ESTADO: REPROBADO"
+           END-EVALUATE.
            DISPLAY "**********************************************".
+       GRABAR-ESTUDIANTE.
+           IF EST-EXISTE
+               MOVE "APRENDIENDO COBOL53" TO AUDIT-PROGRAMA
+               MOVE "NOM-ESTUDIANTE" TO AUDIT-CAMPO
+               MOVE NOM-ANTES TO AUDIT-VALOR-ANTES
+               MOVE NOM-ESTUDIANTE TO AUDIT-VALOR-DESPUES
+               PERFORM GRABAR-AUDITORIA
+               MOVE PROMEDIO-ANTES TO PROMEDIO-ANTES-ED
+               MOVE PROMEDIO TO PROMEDIO-DESPUES-ED
+               MOVE "PROMEDIO" TO AUDIT-CAMPO
+               MOVE PROMEDIO-ANTES-ED TO AUDIT-VALOR-ANTES
+               MOVE PROMEDIO-DESPUES-ED TO AUDIT-VALOR-DESPUES
+               PERFORM GRABAR-AUDITORIA
+               REWRITE INFO-ESTUDIANTE
+           ELSE
+               WRITE INFO-ESTUDIANTE
+           END-IF.
+       GRABAR-CHECKPOINT.
+           COMPUTE CHK-CONTADOR = CONTADOR + 1.
+           MOVE ID-ESTUDIANTE TO CHK-ULTIMO-ID.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
        VERIFICAR-MAS-EST.
            ADD 1 TO CONTADOR.
            DISPLAY "INGRESAR MÁS ESTUDIANTES? - (S/N)".
            ACCEPT OPCION.
+
+       PEDIR-NUM-MATERIAS.
+           DISPLAY "CANTIDAD DE MATERIAS (1-6): ".
+           ACCEPT NUM-MATERIAS.
+           IF NUM-MATERIAS >= 1 AND NUM-MATERIAS <= 6
+               MOVE "S" TO SW-NOTA-OK
+           ELSE
+               DISPLAY "CANTIDAD FUERA DE RANGO (1-6), REINGRESE"
+           END-IF.
+
+       PEDIR-UNA-MATERIA.
+           DISPLAY "CÓDIGO DE LA MATERIA ", IDX-MATERIA, ": ".
+           ACCEPT COD-MATERIA(IDX-MATERIA).
+           MOVE "N" TO SW-NOTA-OK.
+           PERFORM PEDIR-NOTA-MATERIA UNTIL NOTA-OK.
+
+       PEDIR-NOTA-MATERIA.
+           DISPLAY "NOTA (0-100): ".
+           ACCEPT NOTA-MATERIA(IDX-MATERIA).
+           MOVE NOTA-MATERIA(IDX-MATERIA) TO RANGOCHK-VALOR.
+           MOVE 0 TO RANGOCHK-MINIMO.
+           MOVE 100 TO RANGOCHK-MAXIMO.
+           PERFORM VERIFICAR-RANGO.
+           IF RANGOCHK-EN-RANGO
+               MOVE "S" TO SW-NOTA-OK
+           ELSE
+               DISPLAY "NOTA FUERA DE RANGO (0-100), REINGRESE"
+           END-IF.
+
+       SUMAR-UNA-MATERIA.
+           ADD NOTA-MATERIA(IDX-MATERIA) TO TOTAL-MATERIAS.
+
+       BUSCAR-ESTUDIANTE.
+           MOVE "N" TO SW-EST-EXISTE.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO SW-EST-EXISTE
+           END-READ.
+
+       VERIFICAR-NOMBRE-DUPLICADO.
+           MOVE INFO-ESTUDIANTE TO SAVE-INFO-ESTUDIANTE.
+           MOVE "N" TO SW-NOMBRE-DUP.
+           MOVE "N" TO SW-FIN-DUP.
+           MOVE 0 TO ID-ESTUDIANTE.
+           START STUDENT-MASTER KEY IS NOT LESS THAN ID-ESTUDIANTE
+               INVALID KEY
+                   MOVE "S" TO SW-FIN-DUP
+           END-START.
+           IF NOT FIN-DUP
+               PERFORM LEER-SIGUIENTE-PARA-DUP
+           END-IF.
+           PERFORM COMPARAR-UN-REGISTRO-DUP
+                   UNTIL FIN-DUP OR NOMBRE-DUPLICADO.
+           MOVE SAVE-INFO-ESTUDIANTE TO INFO-ESTUDIANTE.
+
+       LEER-SIGUIENTE-PARA-DUP.
+           READ STUDENT-MASTER NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-DUP
+           END-READ.
+
+       COMPARAR-UN-REGISTRO-DUP.
+           IF ID-ESTUDIANTE NOT = ID-NUEVO
+               PERFORM CALCULAR-DIFERENCIAS-NOMBRE
+               IF DIFERENCIAS-NOMBRE <= 2
+                   MOVE "S" TO SW-NOMBRE-DUP
+                   DISPLAY "ADVERTENCIA: NOMBRE SIMILAR YA EN ARCHIVO -"
+                           " ID ", ID-ESTUDIANTE, ": ", NOM-ESTUDIANTE
+               END-IF
+           END-IF.
+           IF NOT NOMBRE-DUPLICADO
+               PERFORM LEER-SIGUIENTE-PARA-DUP
+           END-IF.
+
+       CALCULAR-DIFERENCIAS-NOMBRE.
+           MOVE 0 TO DIFERENCIAS-NOMBRE.
+           MOVE 1 TO POS-NOMBRE.
+           PERFORM COMPARAR-UNA-POSICION-NOMBRE UNTIL POS-NOMBRE > 20.
+
+       COMPARAR-UNA-POSICION-NOMBRE.
+           IF NOM-NUEVO(POS-NOMBRE:1) NOT = NOM-ESTUDIANTE(POS-NOMBRE:1)
+               ADD 1 TO DIFERENCIAS-NOMBRE
+           END-IF.
+           ADD 1 TO POS-NOMBRE.
+
+           COPY RANGOCHK-PROC.
+           COPY AUDIT-PROC.
