@@ -1,6 +1,14 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "APRENDIENDO COBOL29".
 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  DIVIDIR's split-out ANO/MES/DIA is now validated
+      *             (month 1-12, day valid for that month including
+      *             leap-year February) before JUNTAR reassembles the
+      *             date - the same check we need when parsing dates
+      *             coming in from incoming batch files.
+      ******************************************************************
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
@@ -11,11 +19,25 @@
        01  MES PIC X(2).
        01  DIA PIC X(2).
 
+       01  ANO-NUM PIC 9(4).
+       01  MES-NUM PIC 99.
+       01  DIA-NUM PIC 99.
+       01  DIAS-MAX-MES PIC 99.
+       01  SW-ES-BISIESTO PIC A VALUE "N".
+           88  ES-BISIESTO VALUE "S".
+       01  SW-FECHA-VALIDA PIC A VALUE "S".
+           88  FECHA-VALIDA VALUE "S".
+
        PROCEDURE DIVISION.
        INICIO.
            MOVE "2023/03/04" TO FECHA.
            PERFORM DIVIDIR.
-           PERFORM JUNTAR.
+           PERFORM VALIDAR-FECHA.
+           IF FECHA-VALIDA
+               PERFORM JUNTAR
+           ELSE
+               DISPLAY "FECHA INVÁLIDA: ", FECHA
+           END-IF.
            STOP RUN.
 
        DIVIDIR.
@@ -28,6 +50,43 @@
            END-UNSTRING.
            DISPLAY ANO, " ", MES, " ", DIA.
 
+       VALIDAR-FECHA.
+           MOVE "S" TO SW-FECHA-VALIDA.
+           MOVE ANO TO ANO-NUM.
+           MOVE MES TO MES-NUM.
+           MOVE DIA TO DIA-NUM.
+           IF MES-NUM < 1 OR MES-NUM > 12
+               MOVE "N" TO SW-FECHA-VALIDA
+           ELSE
+               PERFORM DETERMINAR-BISIESTO
+               PERFORM DETERMINAR-DIAS-MAX-MES
+               IF DIA-NUM < 1 OR DIA-NUM > DIAS-MAX-MES
+                   MOVE "N" TO SW-FECHA-VALIDA
+               END-IF
+           END-IF.
+
+       DETERMINAR-BISIESTO.
+           MOVE "N" TO SW-ES-BISIESTO.
+           IF FUNCTION MOD(ANO-NUM, 4) = 0 AND
+              (FUNCTION MOD(ANO-NUM, 100) NOT = 0 OR
+               FUNCTION MOD(ANO-NUM, 400) = 0)
+               MOVE "S" TO SW-ES-BISIESTO
+           END-IF.
+
+       DETERMINAR-DIAS-MAX-MES.
+           EVALUATE MES-NUM
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO DIAS-MAX-MES
+               WHEN 2
+                   IF ES-BISIESTO
+                       MOVE 29 TO DIAS-MAX-MES
+                   ELSE
+                       MOVE 28 TO DIAS-MAX-MES
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO DIAS-MAX-MES
+           END-EVALUATE.
+
        JUNTAR.
            STRING
            ANO DELIMITED BY "/"
