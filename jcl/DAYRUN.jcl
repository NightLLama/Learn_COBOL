@@ -0,0 +1,49 @@
+//DAYRUN   JOB (ACCTG),'NIGHTLY BATCH WINDOW',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* DAYRUN - OVERNIGHT BATCH WINDOW
+//*
+//* RUNS THE DAILY REPORTS THAT USED TO GET KICKED OFF BY HAND,
+//* ONE AFTER ANOTHER, SO THEY ARE SITTING THERE WAITING EACH
+//* MORNING INSTEAD OF DEPENDING ON SOMEONE REMEMBERING TO LAUNCH
+//* EACH PROGRAM INTERACTIVELY.
+//*
+//* STEP01 - CLASS-SUMMARY (BUILT FROM COBOL53'S STUDENT DATA)
+//*          READS STUDENT-MASTER AND WRITES THE CLASS-AVERAGE
+//*          END-OF-DAY SUMMARY.  THIS STEP TAKES NO SYSIN - IT
+//*          ONLY READS STUDMAST, IT DOES NOT PROMPT FOR INPUT.
+//* STEP02 - COBOL6 RECONCILIATION LOG
+//*          POSTS THE TWO FIGURES FROM TODAY'S TALLY SHEET AND
+//*          APPENDS THE SUM TO RECONLOG.  FIGURES COME IN ON
+//*          SYSIN SINCE THE PROGRAM STILL EXPECTS TWO ACCEPTs.
+//*          FIRST-NUMBER/SECOND-NUMBER ARE PIC 99, SO THE CARDS ARE
+//*          TWO ZERO-PADDED DIGITS EACH (25 AND 75).
+//* STEP03 - EXERCISE4 DISTRIBUTION LOG
+//*          CLASSIFIES THE NUMBER ON SYSIN AS POSITIVE, NEGATIVE,
+//*          OR ZERO AND ADDS IT TO TODAY'S COUNT IN DISTLOG4.
+//*          NUM IS PIC S999, SO THE CARD IS A SIGNED VALUE UP TO
+//*          3 DIGITS (-17).
+//*-------------------------------------------------------------*
+//STEP01   EXEC PGM=CLSSUM
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUDMAST DD DSN=PROD.COBOL.STUDMAST,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP02   EXEC PGM=COBOL6,COND=(0,NE,STEP01)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//RECONLOG DD DSN=PROD.COBOL.RECONLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+25
+75
+/*
+//*
+//STEP03   EXEC PGM=EXER4,COND=(0,NE,STEP02)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//DISTLOG4 DD DSN=PROD.COBOL.DISTLOG4,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+-17
+/*
+//
