@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Produce dos listados del STUDENT-MASTER a partir del mismo
+      * archivo: una lista de inscripción en orden alfabético por
+      * NOM-ESTUDIANTE, y una lista de "primeros de la clase" en orden
+      * descendente por PROMEDIO, en vez de tener que ordenar a mano la
+      * salida de pantalla de COBOL53.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROSTER-SORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-ESTUDIANTE
+               FILE STATUS IS FS-STUDENT-MASTER.
+
+           SELECT SORT-WORK ASSIGN TO "SRTWK41".
+
+           SELECT ROSTER-ALFA ASSIGN TO "ROSTERA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ROSTER-ALFA.
+
+           SELECT ROSTER-RANGO ASSIGN TO "ROSTERR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ROSTER-RANGO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY STUDENT.
+
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SORT-ID-ESTUDIANTE     PIC 9(6).
+           05  SORT-NOM-ESTUDIANTE    PIC X(20).
+           05  SORT-NUM-MATERIAS      PIC 9.
+           05  SORT-TABLA-MATERIAS OCCURS 6 TIMES.
+               10  SORT-COD-MATERIA   PIC X(4).
+               10  SORT-NOTA-MATERIA  PIC 999.
+           05  SORT-PROMEDIO          PIC 999V99.
+
+       FD  ROSTER-ALFA.
+       01  LINEA-ROSTER-ALFA PIC X(40).
+
+       FD  ROSTER-RANGO.
+       01  LINEA-ROSTER-RANGO PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  FS-STUDENT-MASTER PIC XX.
+       01  FS-ROSTER-ALFA PIC XX.
+       01  FS-ROSTER-RANGO PIC XX.
+       01  SW-FIN-SORT PIC A VALUE "N".
+           88  FIN-SORT VALUE "S".
+       01  RANGO-POSICION PIC 999 VALUE 0.
+       01  LINEA-SALIDA PIC X(40).
+       01  PROMEDIO-EDITADO PIC ZZ9.99.
+       01  POSICION-EDITADA PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM GENERAR-ROSTER-ALFA.
+           PERFORM GENERAR-ROSTER-RANGO.
+           STOP RUN.
+
+       GENERAR-ROSTER-ALFA.
+           OPEN OUTPUT ROSTER-ALFA.
+           SORT SORT-WORK
+               ON ASCENDING KEY SORT-NOM-ESTUDIANTE
+               USING STUDENT-MASTER
+               OUTPUT PROCEDURE IS ESCRIBIR-ROSTER-ALFA.
+           CLOSE ROSTER-ALFA.
+
+       ESCRIBIR-ROSTER-ALFA.
+           MOVE "N" TO SW-FIN-SORT.
+           PERFORM DEVOLVER-ROSTER-ALFA UNTIL FIN-SORT.
+
+       DEVOLVER-ROSTER-ALFA.
+           RETURN SORT-WORK
+               AT END
+                   MOVE "S" TO SW-FIN-SORT
+               NOT AT END
+                   MOVE SPACES TO LINEA-SALIDA
+                   MOVE SORT-PROMEDIO TO PROMEDIO-EDITADO
+                   STRING SORT-NOM-ESTUDIANTE DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       PROMEDIO-EDITADO DELIMITED BY SIZE
+                       INTO LINEA-SALIDA
+                   END-STRING
+                   MOVE LINEA-SALIDA TO LINEA-ROSTER-ALFA
+                   WRITE LINEA-ROSTER-ALFA
+           END-RETURN.
+
+       GENERAR-ROSTER-RANGO.
+           MOVE 0 TO RANGO-POSICION.
+           OPEN OUTPUT ROSTER-RANGO.
+           SORT SORT-WORK
+               ON DESCENDING KEY SORT-PROMEDIO
+               USING STUDENT-MASTER
+               OUTPUT PROCEDURE IS ESCRIBIR-ROSTER-RANGO.
+           CLOSE ROSTER-RANGO.
+
+       ESCRIBIR-ROSTER-RANGO.
+           MOVE "N" TO SW-FIN-SORT.
+           PERFORM DEVOLVER-ROSTER-RANGO UNTIL FIN-SORT.
+
+       DEVOLVER-ROSTER-RANGO.
+           RETURN SORT-WORK
+               AT END
+                   MOVE "S" TO SW-FIN-SORT
+               NOT AT END
+                   ADD 1 TO RANGO-POSICION
+                   MOVE RANGO-POSICION TO POSICION-EDITADA
+                   MOVE SPACES TO LINEA-SALIDA
+                   MOVE SORT-PROMEDIO TO PROMEDIO-EDITADO
+                   STRING POSICION-EDITADA DELIMITED BY SIZE
+                       ". " DELIMITED BY SIZE
+                       SORT-NOM-ESTUDIANTE DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       PROMEDIO-EDITADO DELIMITED BY SIZE
+                       INTO LINEA-SALIDA
+                   END-STRING
+                   MOVE LINEA-SALIDA TO LINEA-ROSTER-RANGO
+                   WRITE LINEA-ROSTER-RANGO
+           END-RETURN.
