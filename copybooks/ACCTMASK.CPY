@@ -0,0 +1,11 @@
+      ******************************************************************
+      * ACCTMASK.CPY
+      * Campos de trabajo para el enmascarado de números de cuenta
+      * compartido por ACCTMASK-PROC.CPY (ver ese copybook para el
+      * párrafo que opera sobre estos campos).
+      ******************************************************************
+       01  ACCTMASK-DATOS.
+           05  ACCTMASK-CUENTA         PIC X(16).
+           05  ACCTMASK-ENMASCARADA    PIC X(16).
+           05  ACCTMASK-DIGITOS-VISIBLES PIC 99 VALUE 4.
+           05  ACCTMASK-DIGITOS-OCULTAR  PIC 99.
