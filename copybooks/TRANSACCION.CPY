@@ -0,0 +1,12 @@
+      ******************************************************************
+      * TRANSACCION.CPY
+      * Shared transaction-input record, extracted out of COBOL21 so
+      * any other program reading TRX21-style transaction files COPYs
+      * the same layout instead of redefining IN-DATA1/IN-DATA2/R-NUM
+      * independently.  See TRXSAVE.CPY for the matching save-area
+      * layout COPY-PROCESS works against.
+      ******************************************************************
+       01  TRANSACCION-REC.
+           05  IN-DATA1           PIC X.
+           05  IN-DATA2           PIC XX.
+           05  R-NUM              PIC 9.
