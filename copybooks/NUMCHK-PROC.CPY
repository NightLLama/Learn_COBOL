@@ -0,0 +1,16 @@
+      ******************************************************************
+      * NUMCHK-PROC.CPY
+      * Comprobación de entrada numérica compartida, para usarse en
+      * lugar de ACCEPT directo a un campo PIC 9 (una tecla mal puesta
+      * ahí aborta la corrida).  Cargar la entrada como texto en
+      * NUMCHK-ENTRADA (ver NUMCHK.CPY) antes de hacer PERFORM sobre
+      * VALIDAR-NUMCHK; si queda NUMCHK-VALIDO, convertir con
+      * FUNCTION NUMVAL(NUMCHK-ENTRADA).
+      ******************************************************************
+       VALIDAR-NUMCHK.
+           MOVE "S" TO SW-NUMCHK-OK.
+           COMPUTE NUMCHK-POS = FUNCTION TEST-NUMVAL(NUMCHK-ENTRADA).
+           IF NUMCHK-POS NOT = 0
+               MOVE "N" TO SW-NUMCHK-OK
+               DISPLAY "ENTRADA NO NUMÉRICA, REINGRESE"
+           END-IF.
