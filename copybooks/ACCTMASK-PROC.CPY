@@ -0,0 +1,29 @@
+      ******************************************************************
+      * ACCTMASK-PROC.CPY
+      * Enmascarado de número de cuenta generalizado a partir de
+      * ACCOUNT-MASK (COBOL31's INSPECT REPLACING LEADING/FIRST):
+      * sustituye los dígitos iniciales por "$", dejando visibles solo
+      * los últimos ACCTMASK-DIGITOS-VISIBLES, igual que una tarjeta de
+      * crédito en un estado de cuenta impreso.  Cargar ACCTMASK-CUENTA
+      * (ver ACCTMASK.CPY) antes de hacer PERFORM sobre
+      * ENMASCARAR-CUENTA; el resultado queda en
+      * ACCTMASK-ENMASCARADA.
+      ******************************************************************
+       ENMASCARAR-CUENTA.
+           MOVE ACCTMASK-CUENTA TO ACCTMASK-ENMASCARADA.
+           COMPUTE ACCTMASK-DIGITOS-OCULTAR =
+                   FUNCTION LENGTH(FUNCTION TRIM(ACCTMASK-CUENTA))
+                   - ACCTMASK-DIGITOS-VISIBLES.
+           IF ACCTMASK-DIGITOS-OCULTAR > 0
+               INSPECT ACCTMASK-ENMASCARADA(1:ACCTMASK-DIGITOS-OCULTAR)
+                   REPLACING ALL "0" BY "$"
+                             ALL "1" BY "$"
+                             ALL "2" BY "$"
+                             ALL "3" BY "$"
+                             ALL "4" BY "$"
+                             ALL "5" BY "$"
+                             ALL "6" BY "$"
+                             ALL "7" BY "$"
+                             ALL "8" BY "$"
+                             ALL "9" BY "$"
+           END-IF.
