@@ -0,0 +1,15 @@
+      ******************************************************************
+      * EXCLOG.CPY
+      * Campos de trabajo para el registro centralizado de excepciones
+      * compartido por EXCLOG-PROC.CPY (ver ese copybook para el
+      * párrafo que opera sobre estos campos).  Cada programa que
+      * COPYa esto también necesita su propio SELECT EXCEPTION-LOG y
+      * FD EXCEPTION-LOG (ver COBOL2/COBOL14/COBOL33/COBOL34).
+      ******************************************************************
+       01  EXCLOG-DATOS.
+           05  EXCLOG-PROGRAMA         PIC X(20).
+           05  EXCLOG-CAMPO            PIC X(20).
+           05  EXCLOG-VALOR-MALO       PIC X(20).
+           05  EXCLOG-MARCA-TIEMPO     PIC 9(8).
+           05  LINEA-EXCLOG            PIC X(90).
+       01  FS-EXCEPTION-LOG PIC XX.
