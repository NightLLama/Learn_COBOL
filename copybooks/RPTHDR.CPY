@@ -0,0 +1,23 @@
+      ******************************************************************
+      * RPTHDR.CPY
+      * Campos de trabajo para el encabezado y el control de salto de
+      * página compartidos por RPTHDR-PROC.CPY (ver ese copybook para
+      * los párrafos que operan sobre estos campos).  El programa que
+      * COPYa esto debe cargar RPTHDR-TITULO y RPTHDR-FECHA una vez al
+      * inicio, y luego escribir RPTHDR-LINEA-1/RPTHDR-LINEA-2 en su
+      * propio archivo de salida cada vez que haga PERFORM sobre
+      * GENERAR-ENCABEZADO-RPT.
+      ******************************************************************
+       01  RPTHDR-DATOS.
+           05  RPTHDR-COMPANIA         PIC X(30)
+               VALUE "INSTITUTO ARCADIA".
+           05  RPTHDR-TITULO           PIC X(40).
+           05  RPTHDR-FECHA            PIC 9(8).
+           05  RPTHDR-PAGINA           PIC 9(4) VALUE 0.
+           05  RPTHDR-LINEA-ACTUAL     PIC 9(3) VALUE 0.
+           05  RPTHDR-MAX-LINEAS       PIC 9(3) VALUE 50.
+           05  RPTHDR-LINEA-1          PIC X(80).
+           05  RPTHDR-LINEA-2          PIC X(80).
+           05  SW-RPTHDR-SALTO         PIC A.
+               88  RPTHDR-SALTO-PAGINA     VALUE "S".
+               88  RPTHDR-SIN-SALTO        VALUE "N".
