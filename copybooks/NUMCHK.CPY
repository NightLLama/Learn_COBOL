@@ -0,0 +1,12 @@
+      ******************************************************************
+      * NUMCHK.CPY
+      * Campos de trabajo para la comprobación de entrada numérica
+      * compartida por NUMCHK-PROC.CPY (ver ese copybook para el
+      * párrafo que opera sobre estos campos).
+      ******************************************************************
+       01  NUMCHK-DATOS.
+           05  NUMCHK-ENTRADA          PIC X(18).
+           05  NUMCHK-POS              PIC S9(4).
+           05  SW-NUMCHK-OK            PIC A.
+               88  NUMCHK-VALIDO           VALUE "S".
+               88  NUMCHK-INVALIDO         VALUE "N".
