@@ -0,0 +1,26 @@
+      ******************************************************************
+      * RANGOCHK-PROC.CPY
+      * Párrafos de comprobación generalizados a partir de los IF ad hoc
+      * de COBOL36 (IF NUM1 = NUM2 / IF NUM1 + NUM2 < NUM3).  Cargar
+      * RANGOCHK-VALOR/RANGOCHK-VALOR2/RANGOCHK-MINIMO/RANGOCHK-MAXIMO
+      * (ver RANGOCHK.CPY) antes de hacer PERFORM sobre el párrafo que
+      * corresponda; cada uno deja el resultado en SW-RANGOCHK-OK.
+      ******************************************************************
+       VERIFICAR-RANGO.
+           MOVE "S" TO SW-RANGOCHK-OK.
+           IF RANGOCHK-VALOR < RANGOCHK-MINIMO OR
+              RANGOCHK-VALOR > RANGOCHK-MAXIMO
+               MOVE "N" TO SW-RANGOCHK-OK
+           END-IF.
+
+       VERIFICAR-IGUAL.
+           MOVE "N" TO SW-RANGOCHK-OK.
+           IF RANGOCHK-VALOR = RANGOCHK-VALOR2
+               MOVE "S" TO SW-RANGOCHK-OK
+           END-IF.
+
+       VERIFICAR-SUMA-MENOR.
+           MOVE "N" TO SW-RANGOCHK-OK.
+           IF RANGOCHK-VALOR + RANGOCHK-VALOR2 < RANGOCHK-MAXIMO
+               MOVE "S" TO SW-RANGOCHK-OK
+           END-IF.
