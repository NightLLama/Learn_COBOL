@@ -0,0 +1,27 @@
+      ******************************************************************
+      * STUDENT.CPY
+      * Shared student-master record layout.  COPYed into COBOL53 and
+      * into every program that reads or writes the student file
+      * (transcript report, CSV export, summary, sort, archive/purge).
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  Original layout - two fixed subjects (ENG/MATH).
+      * 2026-08-08  Replaced the two fixed subject fields with a
+      *             TABLA-MATERIAS OCCURS table so a student's average
+      *             can be taken over however many subjects (up to six)
+      *             they are actually enrolled in that term.
+      * 2026-08-08  Added honor-classification 88-levels on PROMEDIO so
+      *             any program can test standing directly instead of
+      *             re-coding the 60/90 cutoffs itself.
+      ******************************************************************
+       01  INFO-ESTUDIANTE.
+           05  ID-ESTUDIANTE      PIC 9(6).
+           05  NOM-ESTUDIANTE     PIC X(20).
+           05  NUM-MATERIAS       PIC 9.
+           05  TABLA-MATERIAS OCCURS 6 TIMES INDEXED BY IDX-MATERIA.
+               10  COD-MATERIA    PIC X(4).
+               10  NOTA-MATERIA   PIC 999.
+           05  PROMEDIO           PIC 999V99.
+               88  HONOR-ROLL     VALUE 90.00 THRU 100.00.
+               88  APROBADO       VALUE 60.00 THRU 89.99.
+               88  REPROBADO      VALUE 0.00 THRU 59.99.
