@@ -0,0 +1,29 @@
+      ******************************************************************
+      * EXCLOG-PROC.CPY
+      * Registro centralizado de excepciones, generalizado a partir de
+      * los mensajes de error de una sola línea que cada programa
+      * mostraba por su cuenta (COBOL2's DIVIDE guard, COBOL33/34's
+      * validación de NUMVAL(-C), COBOL14's comprobación de desborde).
+      * Cargar EXCLOG-PROGRAMA/EXCLOG-CAMPO/EXCLOG-VALOR-MALO (ver
+      * EXCLOG.CPY) antes de hacer PERFORM sobre REGISTRAR-EXCEPCION.
+      ******************************************************************
+       REGISTRAR-EXCEPCION.
+           ACCEPT EXCLOG-MARCA-TIEMPO FROM TIME.
+           MOVE SPACES TO LINEA-EXCLOG.
+           STRING FUNCTION TRIM(EXCLOG-PROGRAMA) DELIMITED BY SIZE
+               "  CAMPO: " DELIMITED BY SIZE
+               FUNCTION TRIM(EXCLOG-CAMPO) DELIMITED BY SIZE
+               "  VALOR: " DELIMITED BY SIZE
+               FUNCTION TRIM(EXCLOG-VALOR-MALO) DELIMITED BY SIZE
+               "  HORA: " DELIMITED BY SIZE
+               EXCLOG-MARCA-TIEMPO DELIMITED BY SIZE
+               INTO LINEA-EXCLOG
+           END-STRING.
+           OPEN EXTEND EXCEPTION-LOG.
+           IF FS-EXCEPTION-LOG = "05" OR FS-EXCEPTION-LOG = "35"
+               CLOSE EXCEPTION-LOG
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF.
+           MOVE LINEA-EXCLOG TO REG-EXCEPTION-LOG.
+           WRITE REG-EXCEPTION-LOG.
+           CLOSE EXCEPTION-LOG.
