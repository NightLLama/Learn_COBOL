@@ -0,0 +1,14 @@
+      ******************************************************************
+      * RANGOCHK.CPY
+      * Campos de trabajo para las comprobaciones de rango/comparación
+      * compartidas por RANGOCHK-PROC.CPY (ver ese copybook para los
+      * párrafos que operan sobre estos campos).
+      ******************************************************************
+       01  RANGOCHK-DATOS.
+           05  RANGOCHK-VALOR          PIC S9(7)V99.
+           05  RANGOCHK-VALOR2         PIC S9(7)V99.
+           05  RANGOCHK-MINIMO         PIC S9(7)V99.
+           05  RANGOCHK-MAXIMO         PIC S9(7)V99.
+           05  SW-RANGOCHK-OK          PIC A.
+               88  RANGOCHK-EN-RANGO       VALUE "S".
+               88  RANGOCHK-FUERA-RANGO    VALUE "N".
