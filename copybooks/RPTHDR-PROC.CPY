@@ -0,0 +1,45 @@
+      ******************************************************************
+      * RPTHDR-PROC.CPY
+      * GENERAR-ENCABEZADO-RPT builds the standard two-line heading
+      * (company/title/date/page, then a dashed rule) into
+      * RPTHDR-LINEA-1/RPTHDR-LINEA-2 and resets the line counter; the
+      * caller still does the actual WRITE ... AFTER ADVANCING PAGE of
+      * RPTHDR-LINEA-1 followed by a WRITE of RPTHDR-LINEA-2 against its
+      * own print file, counting both lines toward RPTHDR-LINEA-ACTUAL.
+      * VERIFICAR-SALTO-PAGINA-RPT is PERFORMed before each detail line
+      * is written - if the page is full it regenerates the heading and
+      * sets RPTHDR-SALTO-PAGINA so the caller knows to WRITE the new
+      * heading before the detail line instead of just advancing one
+      * line.  The caller is responsible for ADD 1 TO RPTHDR-LINEA-ACTUAL
+      * after every line it writes.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  RPTHDR-LINEA-2 was declared and documented as part
+      *             of the heading but GENERAR-ENCABEZADO-RPT never
+      *             built it, so every caller printed a one-line
+      *             heading.  Now filled with a dashed rule under the
+      *             title line; callers WRITE it right after
+      *             RPTHDR-LINEA-1.
+      ******************************************************************
+       GENERAR-ENCABEZADO-RPT.
+           ADD 1 TO RPTHDR-PAGINA.
+           MOVE 0 TO RPTHDR-LINEA-ACTUAL.
+           MOVE SPACES TO RPTHDR-LINEA-1.
+           STRING FUNCTION TRIM(RPTHDR-COMPANIA) DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               FUNCTION TRIM(RPTHDR-TITULO) DELIMITED BY SIZE
+               "   FECHA: " DELIMITED BY SIZE
+               RPTHDR-FECHA DELIMITED BY SIZE
+               "   PÁGINA: " DELIMITED BY SIZE
+               RPTHDR-PAGINA DELIMITED BY SIZE
+               INTO RPTHDR-LINEA-1
+           END-STRING.
+           MOVE ALL "-" TO RPTHDR-LINEA-2.
+           MOVE "N" TO SW-RPTHDR-SALTO.
+
+       VERIFICAR-SALTO-PAGINA-RPT.
+           MOVE "N" TO SW-RPTHDR-SALTO.
+           IF RPTHDR-LINEA-ACTUAL NOT < RPTHDR-MAX-LINEAS
+               PERFORM GENERAR-ENCABEZADO-RPT
+               MOVE "S" TO SW-RPTHDR-SALTO
+           END-IF.
