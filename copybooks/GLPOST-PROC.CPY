@@ -0,0 +1,32 @@
+      ******************************************************************
+      * GLPOST-PROC.CPY
+      * Cargar GL-PROGRAMA/GL-CUENTA/GL-DEBITO-CREDITO/GL-MONTO/
+      * GL-DESCRIPCION (ver GLPOST.CPY) antes de hacer PERFORM sobre
+      * GRABAR-ASIENTO-GL.  Agrega una línea al archivo de interfaz del
+      * libro mayor; cada programa que lo usa declara su propio
+      * SELECT GL-POSTING-FILE/FD sobre el mismo nombre lógico.
+      ******************************************************************
+       GRABAR-ASIENTO-GL.
+           ACCEPT GL-MARCA-TIEMPO FROM TIME.
+           MOVE SPACES TO LINEA-GL.
+           STRING FUNCTION TRIM(GL-PROGRAMA) DELIMITED BY SIZE
+               "  CUENTA: " DELIMITED BY SIZE
+               FUNCTION TRIM(GL-CUENTA) DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               GL-DEBITO-CREDITO DELIMITED BY SIZE
+               "  MONTO: " DELIMITED BY SIZE
+               GL-MONTO DELIMITED BY SIZE
+               "  DESC: " DELIMITED BY SIZE
+               FUNCTION TRIM(GL-DESCRIPCION) DELIMITED BY SIZE
+               "  HORA: " DELIMITED BY SIZE
+               GL-MARCA-TIEMPO DELIMITED BY SIZE
+               INTO LINEA-GL
+           END-STRING.
+           OPEN EXTEND GL-POSTING-FILE.
+           IF FS-GL-POST = "05" OR FS-GL-POST = "35"
+               CLOSE GL-POSTING-FILE
+               OPEN OUTPUT GL-POSTING-FILE
+           END-IF.
+           MOVE LINEA-GL TO REG-GL-POSTING.
+           WRITE REG-GL-POSTING.
+           CLOSE GL-POSTING-FILE.
