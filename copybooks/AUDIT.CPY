@@ -0,0 +1,18 @@
+      ******************************************************************
+      * AUDIT.CPY
+      * Campos de trabajo para el rastro de auditoría de cambios
+      * compartido por AUDIT-PROC.CPY (ver ese copybook para el
+      * párrafo que opera sobre estos campos).  Cada programa que
+      * COPYa esto también necesita su propio SELECT AUDIT-LOG y
+      * FD AUDIT-LOG (ver COBOL12/COBOL21/COBOL53).  Cargar
+      * AUDIT-PROGRAMA/AUDIT-CAMPO/AUDIT-VALOR-ANTES/AUDIT-VALOR-DESPUES
+      * antes de hacer PERFORM sobre GRABAR-AUDITORIA.
+      ******************************************************************
+       01  AUDIT-DATOS.
+           05  AUDIT-PROGRAMA          PIC X(20).
+           05  AUDIT-CAMPO             PIC X(20).
+           05  AUDIT-VALOR-ANTES       PIC X(20).
+           05  AUDIT-VALOR-DESPUES     PIC X(20).
+           05  AUDIT-MARCA-TIEMPO      PIC 9(8).
+           05  LINEA-AUDIT             PIC X(100).
+       01  FS-AUDIT-LOG PIC XX.
