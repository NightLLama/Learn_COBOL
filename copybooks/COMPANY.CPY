@@ -0,0 +1,10 @@
+      ******************************************************************
+      * COMPANY.CPY
+      * Shared company-name record, extracted out of COBOL12 so any
+      * other program that needs the company's current/previous name
+      * can COPY the same layout instead of redefining the two fields
+      * locally.
+      ******************************************************************
+       01  INFO-COMPANIA.
+           05  NOMBRE-COMPANIA    PIC X(20) VALUE "ARCADIA".
+           05  NOMBRE-ELEGIDO     PIC X(20) VALUE "ZUCHI".
