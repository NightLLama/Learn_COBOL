@@ -0,0 +1,57 @@
+      ******************************************************************
+      * DATADICT.CPY
+      * Diccionario de datos de referencia: rangos válidos y máscaras
+      * de edición usadas en la suite, reunidos aquí para no tener que
+      * volver a deducirlos del código fuente cada vez que se extiende
+      * uno de estos programas.  Este copybook es solo documentación -
+      * no define ningún campo y no se incluye con COPY en ningún
+      * programa.
+      *
+      * CAMPO              PROGRAMA              RANGO/MASCARA
+      * -----------------  --------------------  -----------------------
+      * RADIO              COBOL45               PIC 99V99 (0.00-99.99,
+      *                                           validado por NUMCHK)
+      * ANCHO, LARGO       COBOL45               PIC 99V99 (0.00-99.99,
+      *                                           validado por NUMCHK)
+      * EDITAR-DATO        COBOL20               PIC $$$999 (edición de
+      *                                           moneda, 3 enteros)
+      * GRADOS-C           EXERCISE6.COB         PIC S999, rango válido
+      *                                           -273 A 100
+      * GRADOS-F           EXERCISE6.COB         PIC S999 (sin rango
+      *                                           propio - derivado de
+      *                                           GRADOS-C)
+      * NOTA-MATERIA       COBOL53 (STUDENT.CPY) PIC 999, rango válido
+      *                                           0-100 (vía RANGOCHK)
+      * PROMEDIO           COBOL53 (STUDENT.CPY) PIC 999V99; 88-niveles
+      *                                           HONOR-ROLL 90.00-100,
+      *                                           APROBADO 60.00-89.99,
+      *                                           REPROBADO 0.00-59.99
+      * ACCTMASK-DIGITOS-  ACCOUNT_MASK.CBL       PIC 99, cantidad de
+      * VISIBLES           (ACCTMASK.CPY)         dígitos finales a
+      *                                           dejar visibles en
+      *                                           ACCTMASK-CUENTA
+      *                                           (VALUE 4)
+      * ACCTMASK-DIGITOS-  ACCOUNT_MASK.CBL       PIC 99, cantidad de
+      * OCULTAR            (ACCTMASK.CPY)         dígitos a enmascarar,
+      *                                           calculada por
+      *                                           ENMASCARAR-CUENTA como
+      *                                           LENGTH(ACCTMASK-CUENTA)
+      *                                           menos
+      *                                           ACCTMASK-DIGITOS-
+      *                                           VISIBLES
+      * NUM-MATERIAS       COBOL53                PIC 9, rango válido
+      *                                           1-6 (inline, no usa
+      *                                           RANGOCHK)
+      *
+      * Un control genérico de rango (RANGOCHK-MINIMO/RANGOCHK-MAXIMO,
+      * ver RANGOCHK.CPY) y un control genérico de entrada numérica
+      * (NUMCHK.CPY) cubren la validación de la mayoría de los campos
+      * de arriba en tiempo de ejecución; este diccionario documenta
+      * los valores concretos que cada programa les pasa.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  La entrada de ACCOUNT_MASK.CBL nombraba campos
+      *             ("DIGITOS-A-ENMASCARAR", "NUM-CUENTA") que no
+      *             existen en el código - se reemplazaron por los
+      *             nombres reales declarados en ACCTMASK.CPY.
+      ******************************************************************
