@@ -0,0 +1,9 @@
+      ******************************************************************
+      * TRXSAVE.CPY
+      * Shared transaction save-area, extracted out of COBOL21.  Holds
+      * the fields COPY-PROCESS moves a TRANSACCION-REC (see
+      * TRANSACCION.CPY) into once it has been read.
+      ******************************************************************
+       01  SAVE-AREA.
+           05  SAVE-REC1          PIC X     VALUE SPACE.
+           05  SAVE-REC2          PIC XX    VALUE SPACES.
