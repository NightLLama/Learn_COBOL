@@ -0,0 +1,31 @@
+      ******************************************************************
+      * AUDIT-PROC.CPY
+      * Rastro de auditoría de antes-y-después, generalizado a partir
+      * del COPY-PROCESS de COBOL21 (que ya movía un área "in" a un
+      * área "save" pero no lo dejaba por escrito en ningún lado).
+      * Cargar AUDIT-PROGRAMA/AUDIT-CAMPO/AUDIT-VALOR-ANTES/
+      * AUDIT-VALOR-DESPUES (ver AUDIT.CPY) antes de hacer PERFORM
+      * sobre GRABAR-AUDITORIA.
+      ******************************************************************
+       GRABAR-AUDITORIA.
+           ACCEPT AUDIT-MARCA-TIEMPO FROM TIME.
+           MOVE SPACES TO LINEA-AUDIT.
+           STRING FUNCTION TRIM(AUDIT-PROGRAMA) DELIMITED BY SIZE
+               "  CAMPO: " DELIMITED BY SIZE
+               FUNCTION TRIM(AUDIT-CAMPO) DELIMITED BY SIZE
+               "  ANTES: " DELIMITED BY SIZE
+               FUNCTION TRIM(AUDIT-VALOR-ANTES) DELIMITED BY SIZE
+               "  DESPUES: " DELIMITED BY SIZE
+               FUNCTION TRIM(AUDIT-VALOR-DESPUES) DELIMITED BY SIZE
+               "  HORA: " DELIMITED BY SIZE
+               AUDIT-MARCA-TIEMPO DELIMITED BY SIZE
+               INTO LINEA-AUDIT
+           END-STRING.
+           OPEN EXTEND AUDIT-LOG.
+           IF FS-AUDIT-LOG = "05" OR FS-AUDIT-LOG = "35"
+               CLOSE AUDIT-LOG
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           MOVE LINEA-AUDIT TO REG-AUDIT-LOG.
+           WRITE REG-AUDIT-LOG.
+           CLOSE AUDIT-LOG.
