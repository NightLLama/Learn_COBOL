@@ -0,0 +1,35 @@
+      ******************************************************************
+      * GLPOST.CPY
+      * Campos de trabajo para la interfaz de asientos al libro mayor,
+      * compartidos por GLPOST-PROC.CPY (ver ese copybook para el
+      * párrafo que opera sobre estos campos).  El registro de salida
+      * es una línea con etiquetas literales ("CUENTA: ", "MONTO: ",
+      * etc.) delante de cada campo recortado con FUNCTION TRIM, no un
+      * diseño de ancho fijo por posición - la columna de cada campo se
+      * recorre según cuánto ocupe el campo anterior.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  Widened GL-MONTO from PIC S9(7)V99 to PIC S9(9)V99
+      *             - HOLA-MUNDO's running tape total is an unsigned
+      *             PIC 9(8) and was overflowing the old width on
+      *             totals of ten million or more, truncating the
+      *             posted amount.
+      * 2026-08-09  Corrected this header - it claimed a fixed-width,
+      *             position-delimited output record, but
+      *             GRABAR-ASIENTO-GL actually builds a label-delimited
+      *             line whose column positions shift with the length
+      *             of GL-PROGRAMA/GL-CUENTA/GL-DESCRIPCION.  No format
+      *             change; the comment now matches what the paragraph
+      *             does.
+      ******************************************************************
+       01  GL-DATOS.
+           05  GL-PROGRAMA             PIC X(20).
+           05  GL-CUENTA               PIC X(10).
+           05  GL-DEBITO-CREDITO       PIC X.
+               88  GL-ES-DEBITO            VALUE "D".
+               88  GL-ES-CREDITO           VALUE "C".
+           05  GL-MONTO                PIC S9(9)V99.
+           05  GL-DESCRIPCION          PIC X(30).
+           05  GL-MARCA-TIEMPO         PIC 9(8).
+           05  LINEA-GL                PIC X(100).
+       01  FS-GL-POST PIC XX.
