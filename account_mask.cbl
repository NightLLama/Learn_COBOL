@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Programa de demostración para ACCTMASK.CPY/ACCTMASK-PROC.CPY,
+      * la utilidad de enmascarado de números de cuenta para los
+      * estados de cuenta impresos (ver BALANCE-STATEMENT para el
+      * llamador real).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-MASK.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY ACCTMASK.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE "1111145678" TO ACCTMASK-CUENTA.
+           DISPLAY "ANTES: ", ACCTMASK-CUENTA.
+           PERFORM ENMASCARAR-CUENTA.
+           DISPLAY "DESPUÉS: ", ACCTMASK-ENMASCARADA.
+           STOP RUN.
+
+           COPY ACCTMASK-PROC.
