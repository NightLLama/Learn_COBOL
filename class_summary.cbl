@@ -0,0 +1,83 @@
+      ******************************************************************
+      * Recorre todo el STUDENT-MASTER y muestra un resumen diario:
+      * cantidad de estudiantes, promedio de la clase, y el estudiante
+      * con el promedio más alto y más bajo.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLASS-SUMMARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-ESTUDIANTE
+               FILE STATUS IS FS-STUDENT-MASTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY STUDENT.
+
+       WORKING-STORAGE SECTION.
+       01  FS-STUDENT-MASTER PIC XX.
+           88  FS-OK          VALUE "00".
+       01  SW-FIN-ARCHIVO PIC A VALUE "N".
+           88  FIN-ARCHIVO VALUE "S".
+       01  CANT-ESTUDIANTES PIC 9(6) VALUE 0.
+       01  TOTAL-PROMEDIOS PIC 9(8)V99 VALUE 0.
+       01  PROMEDIO-CLASE PIC ZZ9.99.
+       01  PROMEDIO-MAS-ALTO PIC 999V99 VALUE 0.
+       01  PROMEDIO-MAS-ALTO-ED PIC ZZ9.99.
+       01  NOMBRE-MAS-ALTO PIC X(20) VALUE SPACES.
+       01  PROMEDIO-MAS-BAJO PIC 999V99 VALUE 100.
+       01  PROMEDIO-MAS-BAJO-ED PIC ZZ9.99.
+       01  NOMBRE-MAS-BAJO PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT STUDENT-MASTER.
+           PERFORM LEER-ESTUDIANTE.
+           PERFORM ACUMULAR-ESTUDIANTE
+                   UNTIL FIN-ARCHIVO.
+           CLOSE STUDENT-MASTER.
+           PERFORM MOSTRAR-RESUMEN.
+           STOP RUN.
+
+       ACUMULAR-ESTUDIANTE.
+           ADD 1 TO CANT-ESTUDIANTES.
+           ADD PROMEDIO TO TOTAL-PROMEDIOS.
+           IF PROMEDIO > PROMEDIO-MAS-ALTO
+               MOVE PROMEDIO TO PROMEDIO-MAS-ALTO
+               MOVE NOM-ESTUDIANTE TO NOMBRE-MAS-ALTO
+           END-IF.
+           IF PROMEDIO < PROMEDIO-MAS-BAJO
+               MOVE PROMEDIO TO PROMEDIO-MAS-BAJO
+               MOVE NOM-ESTUDIANTE TO NOMBRE-MAS-BAJO
+           END-IF.
+           PERFORM LEER-ESTUDIANTE.
+
+       LEER-ESTUDIANTE.
+           READ STUDENT-MASTER NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-ARCHIVO
+           END-READ.
+
+       MOSTRAR-RESUMEN.
+           DISPLAY "=============== RESUMEN DIARIO ================".
+           IF CANT-ESTUDIANTES = 0
+               DISPLAY "NO HAY ESTUDIANTES REGISTRADOS."
+           ELSE
+               COMPUTE PROMEDIO-CLASE =
+                       TOTAL-PROMEDIOS / CANT-ESTUDIANTES
+               DISPLAY "ESTUDIANTES INGRESADOS: ", CANT-ESTUDIANTES
+               DISPLAY "PROMEDIO DE LA CLASE: ", PROMEDIO-CLASE
+               MOVE PROMEDIO-MAS-ALTO TO PROMEDIO-MAS-ALTO-ED
+               MOVE PROMEDIO-MAS-BAJO TO PROMEDIO-MAS-BAJO-ED
+               DISPLAY "PROMEDIO MÁS ALTO: ", PROMEDIO-MAS-ALTO-ED,
+                       " - ", NOMBRE-MAS-ALTO
+               DISPLAY "PROMEDIO MÁS BAJO: ", PROMEDIO-MAS-BAJO-ED,
+                       " - ", NOMBRE-MAS-BAJO
+           END-IF.
+           DISPLAY "=================================================".
